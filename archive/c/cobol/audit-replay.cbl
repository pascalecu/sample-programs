@@ -0,0 +1,292 @@
+identification division.
+program-id. audit-replay.
+
+environment division.
+input-output section.
+file-control.
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+file section.
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 4 times.
+
+01 target-program-id    pic x(30).
+01 target-date          pic x(10).
+01 new-report-filename  pic x(100).
+
+01 rec-program-id    pic x(30).
+01 rec-timestamp     pic x(19).
+01 rec-input-value   pic x(100).
+01 rec-result-value  pic x(100).
+
+01 match-found       pic x value 'N'.
+   88 entry-match-found value 'Y'.
+01 matched-input-value pic x(100).
+
+01 os-command        pic x(300).
+01 replay-rc          pic s9(9) comp.
+01 replay-rc-disp     pic ---------9.
+
+01 KNOWN-PROGRAM-COUNT constant as 23.
+01 known-program-names.
+   05 filler pic x(30) value "audit-replay".
+   05 filler pic x(30) value "baklava".
+   05 filler pic x(30) value "balancing-report".
+   05 filler pic x(30) value "batch-dispatcher".
+   05 filler pic x(30) value "binary-search".
+   05 filler pic x(30) value "capitalize".
+   05 filler pic x(30) value "control-param-maint".
+   05 filler pic x(30) value "duplicate-character-counter".
+   05 filler pic x(30) value "even-odd".
+   05 filler pic x(30) value "factorial".
+   05 filler pic x(30) value "file-splitter".
+   05 filler pic x(30) value "fizz-buzz".
+   05 filler pic x(30) value "linear-search".
+   05 filler pic x(30) value "palindromic-number".
+   05 filler pic x(30) value "prime-number".
+   05 filler pic x(30) value "remove-all-whitespace".
+   05 filler pic x(30) value "report-compare".
+   05 filler pic x(30) value "report-merger".
+   05 filler pic x(30) value "reverse-string".
+   05 filler pic x(30) value "rot13".
+   05 filler pic x(30) value "test-data-generator".
+   05 filler pic x(30) value "trend-report".
+   05 filler pic x(30) value "zeckendorf".
+01 known-program-table redefines known-program-names.
+   05 known-program-name occurs 23 times pic x(30).
+01 known-prog-idx        binary-long.
+01 program-id-ok         pic x value 'N'.
+   88 program-id-is-ok   value 'Y'.
+
+01 bad-shell-chars      pic x(19) value ";&|<>`$(){}[]\*?~!'".
+01 dquote-char          pic x value X"22".
+01 bad-char-idx         binary-long.
+01 params-char-idx      binary-long.
+01 params-ok            pic x value 'Y'.
+   88 params-are-ok     value 'Y'.
+
+procedure division.
+
+main.
+    move "audit-replay" to audit-program-id
+    perform validate-args
+    perform run-replay
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc <> 4
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    if arg-val(1) <> "-r"
+        perform show-usage
+    end-if
+
+    move arg-val(2) to target-program-id
+    move arg-val(3) to target-date
+    move arg-val(4) to new-report-filename.
+
+run-replay.
+    open input audit-log
+    if audit-log-status <> "00"
+        perform show-usage
+    end-if
+
+    move "N" to match-found
+
+    read audit-log
+    perform until audit-log-status = "10"
+        perform parse-and-check-record
+        read audit-log
+    end-perform
+
+    close audit-log
+
+    if not entry-match-found
+        perform no-match-found
+    end-if
+
+    perform validate-target-program-id
+    perform validate-matched-input-safe
+
+    if not program-id-is-ok
+        display "Replay REJECTED: unknown program-id "
+                function trim(target-program-id)
+        move 16 to return-code
+        stop run
+    end-if
+
+    if not params-are-ok
+        display "Replay REJECTED: unsafe characters in audit-log input value"
+        move 16 to return-code
+        stop run
+    end-if
+
+    perform validate-new-report-filename-safe
+
+    if not params-are-ok
+        display "Replay REJECTED: unsafe characters in new report filename"
+        move 16 to return-code
+        stop run
+    end-if
+
+    move spaces to os-command
+    string "./" function trim(target-program-id) " -f "
+           function trim(matched-input-value) " "
+           function trim(new-report-filename)
+           delimited by size into os-command
+
+    display "Replaying: " function trim(os-command)
+    call "SYSTEM" using os-command
+    move return-code to replay-rc
+    move replay-rc to replay-rc-disp
+
+    move matched-input-value to audit-input-value
+    move spaces to audit-result-value
+    string "replay " function trim(target-program-id) " "
+           function trim(target-date)
+           " RC=" function trim(replay-rc-disp)
+           delimited by size into audit-result-value
+
+    if replay-rc = 0
+        display "Replay OK: " function trim(new-report-filename)
+                " regenerated"
+    else
+        display "Replay FAILED: RC=" function trim(replay-rc-disp)
+        move replay-rc to return-code
+    end-if.
+
+parse-and-check-record.
+    if function trim(audit-log-record) = spaces
+        exit paragraph
+    end-if
+
+    move spaces to rec-program-id
+    move spaces to rec-timestamp
+    move spaces to rec-input-value
+    move spaces to rec-result-value
+
+    unstring audit-log-record delimited by " | "
+        into rec-program-id, rec-timestamp, rec-input-value, rec-result-value
+    end-unstring
+
+    if function trim(rec-program-id) = function trim(target-program-id)
+            and rec-timestamp(1:10) = function trim(target-date)
+        move rec-input-value to matched-input-value
+        set entry-match-found to true
+    end-if.
+
+validate-target-program-id.
+    move "N" to program-id-ok
+
+    perform varying known-prog-idx from 1 by 1
+            until known-prog-idx > KNOWN-PROGRAM-COUNT
+        if known-program-name(known-prog-idx) = target-program-id
+            move "Y" to program-id-ok
+            exit perform
+        end-if
+    end-perform.
+
+validate-matched-input-safe.
+    move "Y" to params-ok
+
+    perform varying params-char-idx from 1 by 1
+            until params-char-idx > function length(function trim(matched-input-value))
+        if matched-input-value(params-char-idx:1) = dquote-char
+            move "N" to params-ok
+            exit perform
+        end-if
+
+        perform varying bad-char-idx from 1 by 1
+                until bad-char-idx > function length(bad-shell-chars)
+            if matched-input-value(params-char-idx:1) = bad-shell-chars(bad-char-idx:1)
+                move "N" to params-ok
+                exit perform
+            end-if
+        end-perform
+
+        if not params-are-ok
+            exit perform
+        end-if
+    end-perform.
+
+validate-new-report-filename-safe.
+    move "Y" to params-ok
+
+    perform varying params-char-idx from 1 by 1
+            until params-char-idx > function length(function trim(new-report-filename))
+        if new-report-filename(params-char-idx:1) = dquote-char
+            move "N" to params-ok
+            exit perform
+        end-if
+
+        perform varying bad-char-idx from 1 by 1
+                until bad-char-idx > function length(bad-shell-chars)
+            if new-report-filename(params-char-idx:1) = bad-shell-chars(bad-char-idx:1)
+                move "N" to params-ok
+                exit perform
+            end-if
+        end-perform
+
+        if not params-are-ok
+            exit perform
+        end-if
+    end-perform.
+
+no-match-found.
+    display "No audit-log entry found for " function trim(target-program-id)
+            " on " function trim(target-date)
+    move 16 to return-code
+    stop run.
+
+show-usage.
+    display "Usage: audit-replay -r <program-id> <date YYYY-MM-DD> "
+            "<new-report-file>"
+    display "  looks up the matching entry for that program-id and date in "
+            "AUDITLOG.TXT,"
+    display "  then re-invokes the program's batch mode (-f) against its "
+            "original input file"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
