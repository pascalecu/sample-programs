@@ -1,34 +1,154 @@
 identification division.
 program-id. baklava.
 
+environment division.
+input-output section.
+file-control.
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
 data division.
+file section.
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
 working-storage section.
 
-01 max-width        pic 9(2) value 21.
-01 half-width       pic 9(2).
+copy "auditlog-ws.cpy".
+
+01 argc             binary-long.
+01 arg-idx          binary-long.
+01 arg-val          pic x(20) occurs 2 times.
+
+01 MAX-PATTERN-WIDTH constant as 201.
+01 max-width        pic 9(3) value 21.
+01 half-width       pic 9(3).
 
-01 row              pic 9(2).
-01 num-spaces       pic 9(2).
-01 num-stars        pic 9(2).
+01 shape            pic x(9) value "DIAMOND".
+   88 shape-diamond   value "DIAMOND".
+   88 shape-hourglass value "HOURGLASS".
+   88 shape-pyramid   value "PYRAMID".
 
-01 space-line       pic x(21) value all spaces.
-01 star-line        pic x(21) value all "*".
+01 row              pic 9(3).
+01 dist-from-mid    pic 9(3).
+01 num-spaces       pic 9(3).
+01 num-stars        pic 9(3).
+01 last-row         pic 9(3).
+
+01 space-line       pic x(201) value all spaces.
+01 star-line        pic x(201) value all "*".
 
 procedure division.
 main.
+    move "baklava" to audit-program-id
+    perform validate-args
     compute half-width = (max-width - 1) / 2
 
-    perform varying row from 0 by 1 until row = max-width
+    evaluate true
+        when shape-pyramid
+            move half-width to last-row
+        when other
+            compute last-row = max-width - 1
+    end-evaluate
+
+    perform varying row from 0 by 1 until row > last-row
         perform compute-line
         perform render-line
     end-perform
 
+    move spaces to audit-input-value
+    string "width=" max-width " shape=" function trim(shape)
+           delimited by size into audit-input-value
+    move spaces to audit-result-value
+    string "rendered " last-row " rows" delimited by size
+           into audit-result-value
+
+    perform log-audit-entry
     stop run.
 
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
+        exit paragraph
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    if argc > 2
+        perform show-usage
+    end-if
+
+    if function test-numval(arg-val(1)) <> 0
+        perform show-usage
+    end-if
+
+    compute max-width = function numval(arg-val(1))
+
+    if max-width < 1 or max-width > MAX-PATTERN-WIDTH
+        perform show-usage
+    end-if
+
+    if function mod(max-width, 2) = 0
+        perform show-usage
+    end-if
+
+    if argc = 2
+        move function upper-case(arg-val(2)) to shape
+        if not shape-diamond and not shape-hourglass and not shape-pyramid
+            perform show-usage
+        end-if
+    end-if.
+
 compute-line.
-    compute num-spaces = function abs(row - half-width)
-    compute num-stars  = max-width - (2 * num-spaces).
+    compute dist-from-mid = function abs(row - half-width)
+
+    evaluate true
+        when shape-hourglass
+            compute num-spaces = half-width - dist-from-mid
+            compute num-stars  = max-width - (2 * num-spaces)
+        when shape-pyramid
+            compute num-spaces = half-width - row
+            compute num-stars  = (2 * row) + 1
+        when other
+            move dist-from-mid to num-spaces
+            compute num-stars  = max-width - (2 * num-spaces)
+    end-evaluate.
 
 render-line.
     display space-line(1:num-spaces) with no advancing
     display star-line(1:num-stars).
+
+show-usage.
+    display "Usage: baklava [width] [diamond|hourglass|pyramid]"
+    display "  width must be an odd number between 1 and "
+            MAX-PATTERN-WIDTH
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
