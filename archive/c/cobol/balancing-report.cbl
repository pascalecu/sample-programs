@@ -0,0 +1,352 @@
+identification division.
+program-id. balancing-report.
+
+environment division.
+input-output section.
+file-control.
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+data division.
+file section.
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(120).
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+copy "report-header-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 3 times.
+
+01 target-date          pic x(10).
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+
+01 records-read           pic 9(9) value 0.
+01 total-invocations      pic 9(9) value 0.
+01 single-mode-count      pic 9(9) value 0.
+01 batch-entries-ok       pic 9(9) value 0.
+01 batch-entries-unrec    pic 9(9) value 0.
+01 other-utility-count    pic 9(9) value 0.
+
+01 NON-RECONCILING-COUNT constant as 7.
+01 non-reconciling-names.
+   05 filler pic x(30) value "batch-dispatcher".
+   05 filler pic x(30) value "file-splitter".
+   05 filler pic x(30) value "report-merger".
+   05 filler pic x(30) value "trend-report".
+   05 filler pic x(30) value "report-compare".
+   05 filler pic x(30) value "test-data-generator".
+   05 filler pic x(30) value "audit-replay".
+01 non-reconciling-table redefines non-reconciling-names.
+   05 non-reconciling-name occurs 7 times pic x(30).
+01 non-reconciling-idx    binary-long.
+01 is-non-reconciling     pic x value 'N'.
+   88 program-is-non-reconciling value 'Y'.
+
+01 grand-read-total       pic 9(9) value 0.
+01 grand-processed-total  pic 9(9) value 0.
+01 grand-rejected-total   pic 9(9) value 0.
+
+01 rec-program-id         pic x(30).
+01 rec-timestamp          pic x(19).
+01 rec-input-value        pic x(100).
+01 rec-result-value       pic x(100).
+
+01 rec-read-count         pic 9(9).
+01 rec-processed-count    pic 9(9).
+01 rec-rejected-count     pic 9(9).
+
+01 disp-total-invocations pic z(8)9.
+01 disp-single-mode       pic z(8)9.
+01 disp-batch-ok          pic z(8)9.
+01 disp-batch-unrec       pic z(8)9.
+01 disp-other-utility     pic z(8)9.
+
+procedure division.
+
+main.
+    move "balancing-report" to audit-program-id
+    perform validate-args
+    perform run-balancing-report
+    move target-date to audit-input-value
+    move "balancing report produced (see output file)" to audit-result-value
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc <> 3
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    if arg-val(1) <> "-b"
+        perform show-usage
+    end-if
+
+    move arg-val(2) to target-date
+    move arg-val(3) to report-filename
+
+    if target-date = spaces or report-filename = spaces
+        perform show-usage
+    end-if.
+
+run-balancing-report.
+    accept rsum-start-time from time
+
+    open input audit-log
+    if audit-log-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "DAILY BALANCING REPORT" to rpt-program-title
+    perform init-report-header
+
+    move spaces to report-file-record
+    string "Balancing audit-log entries for " function trim(target-date)
+           delimited by size into report-file-record
+    perform write-detail-line
+    move spaces to report-file-record
+    perform write-detail-line
+
+    read audit-log
+    perform until audit-log-status = "10"
+        add 1 to records-read
+        perform process-one-record
+        read audit-log
+    end-perform
+
+    close audit-log
+
+    perform write-grand-totals
+    perform write-run-summary-footer
+
+    close report-file.
+
+process-one-record.
+    unstring audit-log-record delimited by " | "
+        into rec-program-id, rec-timestamp, rec-input-value, rec-result-value
+    end-unstring
+
+    if rec-timestamp(1:10) <> function trim(target-date)
+        exit paragraph
+    end-if
+
+    add 1 to total-invocations
+    perform check-non-reconciling-utility
+
+    evaluate true
+        when rec-result-value(1:6) = "batch:"
+            perform process-batch-entry
+        when rec-result-value(1:5) = "batch"
+            perform process-unreconciled-entry
+        when program-is-non-reconciling
+            add 1 to other-utility-count
+        when other
+            add 1 to single-mode-count
+    end-evaluate.
+
+check-non-reconciling-utility.
+    move "N" to is-non-reconciling
+
+    perform varying non-reconciling-idx from 1 by 1
+            until non-reconciling-idx > NON-RECONCILING-COUNT
+        if non-reconciling-name(non-reconciling-idx) = rec-program-id
+            move "Y" to is-non-reconciling
+            exit perform
+        end-if
+    end-perform.
+
+process-batch-entry.
+    move rec-result-value(13:9) to rec-read-count
+    move rec-result-value(33:9) to rec-processed-count
+    move rec-result-value(52:9) to rec-rejected-count
+
+    add 1 to batch-entries-ok
+    add rec-read-count to grand-read-total
+    add rec-processed-count to grand-processed-total
+    add rec-rejected-count to grand-rejected-total
+
+    move spaces to report-file-record
+    string function trim(rec-program-id) "  input " function trim(rec-input-value)
+           "  read " rec-read-count
+           "  processed " rec-processed-count
+           "  rejected " rec-rejected-count
+           delimited by size into report-file-record
+    perform write-detail-line.
+
+process-unreconciled-entry.
+    add 1 to batch-entries-unrec
+
+    move spaces to report-file-record
+    string "UNRECONCILED: " function trim(rec-program-id)
+           "  input " function trim(rec-input-value)
+           "  result " function trim(rec-result-value)
+           "  (no read/processed/rejected totals found)"
+           delimited by size into report-file-record
+    perform write-detail-line.
+
+write-grand-totals.
+    move spaces to report-file-record
+    perform write-detail-line
+
+    move total-invocations to disp-total-invocations
+    move single-mode-count to disp-single-mode
+    move batch-entries-ok to disp-batch-ok
+    move batch-entries-unrec to disp-batch-unrec
+    move other-utility-count to disp-other-utility
+
+    move spaces to report-file-record
+    string "Total invocations for " function trim(target-date)
+           ": " function trim(disp-total-invocations)
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    string "  single-mode invocations: " function trim(disp-single-mode)
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    string "  batch-mode entries accounted: " function trim(disp-batch-ok)
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    string "  batch-mode entries unreconciled: " function trim(disp-batch-unrec)
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    string "  other utility invocations (not reconciled here): "
+           function trim(disp-other-utility)
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    string "Grand totals across accounted batch-mode entries:"
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    string "  read=" grand-read-total
+           "  processed=" grand-processed-total
+           "  rejected=" grand-rejected-total
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    if batch-entries-unrec = 0
+        string "Balancing status: ALL batch-mode entries accounted for"
+               delimited by size into report-file-record
+    else
+        string "Balancing status: REVIEW REQUIRED - "
+               function trim(disp-batch-unrec)
+               " batch-mode entries could not be reconciled"
+               delimited by size into report-file-record
+    end-if
+    perform write-detail-line.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    perform write-detail-line
+    move spaces to report-file-record
+    string "Run summary: audit-log records read " records-read
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+show-usage.
+    display "Usage: balancing-report -b <date YYYY-MM-DD> <report-file>"
+    display "  ties audit-log entries for the given date back to the"
+    display "  read/processed/rejected totals reported by that day's"
+    display "  batch-mode runs, and flags any batch entry that could"
+    display "  not be reconciled against those totals"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
