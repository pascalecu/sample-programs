@@ -0,0 +1,319 @@
+identification division.
+program-id. batch-dispatcher.
+
+environment division.
+input-output section.
+file-control.
+    select control-file assign to dynamic control-filename
+        organization is line sequential
+        file status is control-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+file section.
+fd  control-file.
+01  control-file-record    pic x(200).
+
+fd  report-file.
+01  report-file-record     pic x(120).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 argc                  binary-long.
+01 flag-arg              pic x(100).
+
+01 control-filename       pic x(100).
+01 control-file-status    pic xx.
+01 report-filename        pic x(100).
+01 report-file-status     pic xx.
+
+01 step-program-id       pic x(30).
+01 step-params           pic x(168).
+01 ws-ptr                binary-long.
+
+01 os-command          pic x(300).
+
+01 step-count            pic 9(9) value 0.
+01 step-succeeded        pic 9(9) value 0.
+01 step-failed           pic 9(9) value 0.
+01 step-rc               pic s9(9) comp.
+01 step-rc-disp          pic ---------9.
+
+01 KNOWN-PROGRAM-COUNT constant as 23.
+01 known-program-names.
+   05 filler pic x(30) value "audit-replay".
+   05 filler pic x(30) value "baklava".
+   05 filler pic x(30) value "balancing-report".
+   05 filler pic x(30) value "batch-dispatcher".
+   05 filler pic x(30) value "binary-search".
+   05 filler pic x(30) value "capitalize".
+   05 filler pic x(30) value "control-param-maint".
+   05 filler pic x(30) value "duplicate-character-counter".
+   05 filler pic x(30) value "even-odd".
+   05 filler pic x(30) value "factorial".
+   05 filler pic x(30) value "file-splitter".
+   05 filler pic x(30) value "fizz-buzz".
+   05 filler pic x(30) value "linear-search".
+   05 filler pic x(30) value "palindromic-number".
+   05 filler pic x(30) value "prime-number".
+   05 filler pic x(30) value "remove-all-whitespace".
+   05 filler pic x(30) value "report-compare".
+   05 filler pic x(30) value "report-merger".
+   05 filler pic x(30) value "reverse-string".
+   05 filler pic x(30) value "rot13".
+   05 filler pic x(30) value "test-data-generator".
+   05 filler pic x(30) value "trend-report".
+   05 filler pic x(30) value "zeckendorf".
+01 known-program-table redefines known-program-names.
+   05 known-program-name occurs 23 times pic x(30).
+01 known-prog-idx        binary-long.
+01 program-id-ok         pic x value 'N'.
+   88 program-id-is-ok   value 'Y'.
+
+01 bad-shell-chars      pic x(19) value ";&|<>`$(){}[]\*?~!'".
+01 dquote-char          pic x value X"22".
+01 bad-char-idx         binary-long.
+01 params-char-idx      binary-long.
+01 params-ok            pic x value 'Y'.
+   88 params-are-ok     value 'Y'.
+
+01 run-date-disp         pic x(10).
+01 run-date-8            pic 9(8).
+01 run-date-fields redefines run-date-8.
+   05 run-yyyy           pic 9(4).
+   05 run-mm             pic 9(2).
+   05 run-dd             pic 9(2).
+
+procedure division.
+
+main.
+    move "batch-dispatcher" to audit-program-id
+    perform validate-args
+    perform run-control-file
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc <> 2
+        perform show-usage
+    end-if
+
+    accept flag-arg from argument-value
+    accept control-filename from argument-value
+
+    if flag-arg <> "-c" or control-filename = spaces
+        perform show-usage
+    end-if.
+
+run-control-file.
+    accept rsum-start-time from time
+
+    open input control-file
+    if control-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "DISPATCHER-REPORT.TXT" to report-filename
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    accept run-date-8 from date yyyymmdd
+    move run-yyyy to run-date-disp(1:4)
+    move "-" to run-date-disp(5:1)
+    move run-mm to run-date-disp(6:2)
+    move "-" to run-date-disp(8:1)
+    move run-dd to run-date-disp(9:2)
+
+    move spaces to report-file-record
+    string "BATCH DISPATCHER RUN   DATE: " run-date-disp
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+
+    read control-file
+    perform until control-file-status = "10"
+        perform run-one-step
+        read control-file
+    end-perform
+
+    close control-file
+
+    move spaces to report-file-record
+    string "Steps run: " step-count
+           "  Succeeded: " step-succeeded
+           "  Failed: " step-failed
+           delimited by size into report-file-record
+    write report-file-record
+
+    perform write-run-summary-footer
+
+    close report-file
+
+    move "(see DISPATCHER-REPORT.TXT)" to audit-input-value
+    move spaces to audit-result-value
+    string "steps:" step-count
+           " ok:" step-succeeded
+           " failed:" step-failed
+           delimited by size into audit-result-value.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    string "Run summary: steps " step-count
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+run-one-step.
+    if function trim(control-file-record) = spaces
+        exit paragraph
+    end-if
+
+    if control-file-record(1:1) = "*"
+        exit paragraph
+    end-if
+
+    move spaces to step-program-id
+    move spaces to step-params
+    move 1 to ws-ptr
+
+    unstring control-file-record
+        delimited by all space
+        into step-program-id
+        with pointer ws-ptr
+    end-unstring
+
+    move control-file-record(ws-ptr:) to step-params
+
+    add 1 to step-count
+
+    perform validate-step-program-id
+    perform validate-step-params
+
+    if not program-id-is-ok or not params-are-ok
+        add 1 to step-failed
+        move spaces to report-file-record
+        if not program-id-is-ok
+            string function trim(step-program-id)
+                   ": REJECTED (unknown program-id)"
+                   delimited by size into report-file-record
+        else
+            string function trim(step-program-id)
+                   ": REJECTED (unsafe characters in params)"
+                   delimited by size into report-file-record
+        end-if
+        write report-file-record
+        exit paragraph
+    end-if
+
+    move spaces to os-command
+    string "./" function trim(step-program-id) " "
+           function trim(step-params)
+           delimited by size into os-command
+
+    call "SYSTEM" using os-command
+    move return-code to step-rc
+
+    move step-rc to step-rc-disp
+    move spaces to report-file-record
+    if step-rc = 0
+        add 1 to step-succeeded
+        string function trim(step-program-id) ": RC="
+               function trim(step-rc-disp) " OK"
+               delimited by size into report-file-record
+    else
+        add 1 to step-failed
+        string function trim(step-program-id) ": RC="
+               function trim(step-rc-disp) " FAILED"
+               delimited by size into report-file-record
+    end-if
+    write report-file-record.
+
+validate-step-program-id.
+    move "N" to program-id-ok
+
+    perform varying known-prog-idx from 1 by 1
+            until known-prog-idx > KNOWN-PROGRAM-COUNT
+        if known-program-name(known-prog-idx) = step-program-id
+            move "Y" to program-id-ok
+            exit perform
+        end-if
+    end-perform.
+
+validate-step-params.
+    move "Y" to params-ok
+
+    perform varying params-char-idx from 1 by 1
+            until params-char-idx > function length(function trim(step-params))
+        if step-params(params-char-idx:1) = dquote-char
+            move "N" to params-ok
+            exit perform
+        end-if
+
+        perform varying bad-char-idx from 1 by 1
+                until bad-char-idx > function length(bad-shell-chars)
+            if step-params(params-char-idx:1) = bad-shell-chars(bad-char-idx:1)
+                move "N" to params-ok
+                exit perform
+            end-if
+        end-perform
+
+        if not params-are-ok
+            exit perform
+        end-if
+    end-perform.
+
+show-usage.
+    display "Usage: batch-dispatcher -c <control-file>"
+    display "  control file: one line per step, ""<program-id> <args...>"","
+    display "  blank lines and lines starting with * are ignored"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
