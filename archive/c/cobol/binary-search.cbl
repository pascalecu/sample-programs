@@ -1,19 +1,50 @@
 identification division.
 program-id. binary-search.
 
+environment division.
+input-output section.
+file-control.
+    select key-file assign to dynamic key-filename
+        organization is line sequential
+        file status is key-file-status.
+
+    select targets-file assign to dynamic targets-filename
+        organization is line sequential
+        file status is targets-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
 data division.
+file section.
+fd  key-file.
+01  key-file-record   pic x(20).
+
+fd  targets-file.
+01  targets-file-record pic x(20).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
 working-storage section.
 
-01 MAX-ENTRIES       constant as 100.
+copy "auditlog-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 MAX-ENTRIES       constant as 100000.
 01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-values.
+   05 arg-val        pic x(1100) occurs 4 times.
 01 list-string       pic x(1100).
 01 target-string     pic x(20).
 01 ws-token          pic x(20).
 01 ws-ptr            binary-long.
 01 num-count         binary-long value 0.
 01 num-list.
-   05 num            pic s9(9) 
-                     occurs 1 to MAX-ENTRIES 
+   05 num            pic s9(9)
+                     occurs 1 to MAX-ENTRIES
                      depending on num-count
                      ascending key is num
                      indexed by num-idx.
@@ -23,43 +54,133 @@ working-storage section.
    88 item-found     value 'T'.
    88 item-not-found value 'F'.
 
+01 input-mode        pic x value 'C'.
+   88 mode-cmdline   value 'C'.
+   88 mode-file      value 'F'.
+01 batch-flag        pic x value 'N'.
+   88 batch-mode     value 'Y'.
+   88 single-mode    value 'N'.
+
+01 key-filename         pic x(100).
+01 key-file-status      pic xx.
+01 targets-filename     pic x(100).
+01 targets-file-status  pic xx.
+
+01 targets-checked   binary-long value 0.
+01 targets-found     binary-long value 0.
+01 targets-not-found binary-long value 0.
+01 result-text       pic x(9).
+
+01 match-count       binary-long value 0.
+01 first-match-idx   binary-long value 0.
+01 last-match-idx    binary-long value 0.
+
 procedure division.
 
 main.
+    move "binary-search" to audit-program-id
     perform validate-args
-    perform parse-and-validate-input
-    perform binary-search
-    
-    if item-found
-        display "true"
+    perform load-key-table
+
+    if batch-mode
+        perform run-batch-search
+        move "batch run (see trailer)" to audit-result-value
+        move targets-filename to audit-input-value
     else
-        display "false"
+        perform binary-search
+        perform find-match-range
+        if item-found
+            display "true  (matches: " match-count
+                    "  positions " first-match-idx
+                    " to " last-match-idx ")"
+            move "true" to audit-result-value
+        else
+            display "false"
+            move "false" to audit-result-value
+        end-if
+        move target-string to audit-input-value
     end-if
+
+    perform log-audit-entry
     goback.
 
 validate-args.
     accept argc from argument-number
 
-    if argc <> 2
+    if argc < 2 or argc > 4
         perform display-usage
     end-if
 
-    accept list-string from argument-value
-    accept target-string from argument-value
-    
-    if list-string = spaces or target-string = spaces
-        perform display-usage
-    end-if
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
 
-    if function test-numval(target-string) <> 0
-        perform display-usage
-    end-if
-    
-    move function numval(target-string) to target-number.
+    evaluate argc
+        when 2
+            set mode-cmdline to true
+            set single-mode to true
+            move arg-val(1) to list-string
+            move arg-val(2) to target-string
+
+        when 3
+            if arg-val(1) = "-f"
+                set mode-file to true
+                set single-mode to true
+                move arg-val(2) to key-filename
+                move arg-val(3) to target-string
+            else
+                if arg-val(2) <> "-b"
+                    perform display-usage
+                end-if
+                set mode-cmdline to true
+                set batch-mode to true
+                move arg-val(1) to list-string
+                move arg-val(3) to targets-filename
+            end-if
+
+        when 4
+            if arg-val(1) <> "-f" or arg-val(3) <> "-b"
+                perform display-usage
+            end-if
+            set mode-file to true
+            set batch-mode to true
+            move arg-val(2) to key-filename
+            move arg-val(4) to targets-filename
+
+        when other
+            perform display-usage
+    end-evaluate
+
+    if single-mode
+        if list-string = spaces and key-filename = spaces
+            perform display-usage
+        end-if
+        if target-string = spaces
+            perform display-usage
+        end-if
+        if function test-numval(target-string) <> 0
+            perform display-usage
+        end-if
+        move function numval(target-string) to target-number
+    else
+        if list-string = spaces and key-filename = spaces
+            perform display-usage
+        end-if
+        if targets-filename = spaces
+            perform display-usage
+        end-if
+    end-if.
+
+load-key-table.
+    if mode-file
+        perform load-keys-from-file
+    else
+        perform load-keys-from-string
+    end-if.
 
-parse-and-validate-input.
+load-keys-from-string.
     move 1 to ws-ptr
-    perform until ws-ptr > length of list-string 
+    perform until ws-ptr > length of list-string
                or list-string(ws-ptr:) = spaces
 
         move spaces to ws-token
@@ -70,28 +191,110 @@ parse-and-validate-input.
         end-unstring
 
         if ws-token <> spaces
-            if function test-numval(ws-token) <> 0
-                perform display-usage
-            end-if
+            perform add-key-token
+        end-if
+    end-perform
 
-            add 1 to num-count
-            if num-count > MAX-ENTRIES
-                perform display-usage
-            end-if
+    if num-count = 0
+        perform display-usage
+    end-if.
 
-            move function numval(ws-token) to num(num-count)
-            
-            if num(num-count) < prev-num
-                perform display-usage
-            end-if
-            move num(num-count) to prev-num
+load-keys-from-file.
+    open input key-file
+    if key-file-status <> "00"
+        perform display-usage
+    end-if
+
+    read key-file into ws-token
+    perform until key-file-status = "10"
+        if function trim(ws-token) <> spaces
+            perform add-key-token
         end-if
+        read key-file into ws-token
     end-perform
 
+    close key-file
+
     if num-count = 0
         perform display-usage
     end-if.
 
+add-key-token.
+    if function test-numval(ws-token) <> 0
+        perform display-usage
+    end-if
+
+    add 1 to num-count
+    if num-count > MAX-ENTRIES
+        perform display-usage
+    end-if
+
+    move function numval(ws-token) to num(num-count)
+
+    if num(num-count) < prev-num
+        perform display-usage
+    end-if
+    move num(num-count) to prev-num.
+
+run-batch-search.
+    accept rsum-start-time from time
+
+    open input targets-file
+    if targets-file-status <> "00"
+        perform display-usage
+    end-if
+
+    read targets-file into ws-token
+    perform until targets-file-status = "10"
+        if function trim(ws-token) <> spaces
+            perform search-one-target
+        end-if
+        read targets-file into ws-token
+    end-perform
+
+    close targets-file
+
+    compute targets-not-found = targets-checked - targets-found
+
+    display "Targets checked: " targets-checked
+            "  Found: " targets-found
+            "  Not found: " targets-not-found
+
+    perform display-run-summary.
+
+display-run-summary.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    display "Run summary: checked " targets-checked
+            "  elapsed " function trim(rsum-elapsed-disp) " sec(s)".
+
+search-one-target.
+    if function test-numval(ws-token) <> 0
+        perform display-usage
+    end-if
+
+    move function numval(ws-token) to target-number
+    add 1 to targets-checked
+
+    perform binary-search
+    perform find-match-range
+
+    if item-found
+        move "FOUND" to result-text
+        add 1 to targets-found
+        display function trim(ws-token) ": " function trim(result-text)
+                "  (matches: " match-count
+                "  positions " first-match-idx " to " last-match-idx ")"
+    else
+        move "NOT FOUND" to result-text
+        display function trim(ws-token) ": " function trim(result-text)
+    end-if.
+
 binary-search.
     set item-not-found to true
     search all num
@@ -99,7 +302,56 @@ binary-search.
             set item-found to true
     end-search.
 
+find-match-range.
+    move 0 to match-count
+    move 0 to first-match-idx
+    move 0 to last-match-idx
+
+    if item-found
+        set first-match-idx to num-idx
+        set last-match-idx to num-idx
+
+        perform until first-match-idx = 1
+                   or num(first-match-idx - 1) <> target-number
+            subtract 1 from first-match-idx
+        end-perform
+
+        perform until last-match-idx = num-count
+                   or num(last-match-idx + 1) <> target-number
+            add 1 to last-match-idx
+        end-perform
+
+        compute match-count = last-match-idx - first-match-idx + 1
+    end-if.
+
 display-usage.
-    display 'Usage: please provide a list of sorted integers ' 
-            '("1, 4, 5, 11, 12") and the integer to find ("11")'
+    display 'Usage: please provide a list of sorted integers '
+            '("1, 4, 5, 11, 12") and the integer to find ("11"), '
+            'or -f <key-file> <target> to search a sorted key file, '
+            'or add -b <targets-file> to batch-check many targets'
+    move 16 to return-code
     stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
