@@ -1,40 +1,140 @@
 identification division.
 program-id. capitalize.
 
+environment division.
+input-output section.
+file-control.
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
 data division.
+file section.
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
 working-storage section.
 
-01 arg-count        pic 9(4) comp.
+copy "auditlog-ws.cpy".
+
+01 argc             binary-long.
+01 arg-idx          binary-long.
+01 arg-val          pic x(4096) occurs 2 times.
+
+01 run-mode         pic x value 'F'.
+   88 mode-first-char value 'F'.
+   88 mode-title-case value 'T'.
+
 01 input-text       pic x(4096).
 01 c                pic x.
 01 tmp-ord          pic 9(4) comp.
+01 text-len         pic 9(4) comp.
+01 char-idx         pic 9(4) comp.
+01 at-word-start    pic x value 'Y'.
+   88 is-word-start value 'Y'.
+   88 not-word-start value 'N'.
 
 procedure division.
 
 main.
-    accept arg-count from argument-number
+    move "capitalize" to audit-program-id
+    perform validate-args
+
+    evaluate true
+        when mode-title-case
+            perform title-case-text
+        when other
+            perform upcase-first-char
+    end-evaluate
 
-    if arg-count < 1
+    display function trim(input-text)
+    move input-text to audit-input-value
+    move input-text to audit-result-value
+    perform log-audit-entry
+    goback.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
         perform show-usage
     end-if
 
-    accept input-text from argument-value
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 1
+            set mode-first-char to true
+            move arg-val(1) to input-text
+
+        when argc = 2 and arg-val(1) = "-t"
+            set mode-title-case to true
+            move arg-val(2) to input-text
+
+        when other
+            perform show-usage
+    end-evaluate
 
     if input-text = spaces
         perform show-usage
-    end-if
+    end-if.
 
+upcase-first-char.
     move input-text(1:1) to c
 
     if c >= "a" and c <= "z"
         compute tmp-ord = function ord(c) - 32
         move function char(tmp-ord) to c
         move c to input-text(1:1)
-    end-if
+    end-if.
 
-    display function trim(input-text)
-    goback.
+title-case-text.
+    move function length(function trim(input-text)) to text-len
+    set is-word-start to true
+
+    perform varying char-idx from 1 by 1 until char-idx > text-len
+        move input-text(char-idx:1) to c
+
+        if c = space
+            set is-word-start to true
+        else
+            if is-word-start and c >= "a" and c <= "z"
+                compute tmp-ord = function ord(c) - 32
+                move function char(tmp-ord) to c
+                move c to input-text(char-idx:1)
+            end-if
+            set not-word-start to true
+        end-if
+    end-perform.
 
 show-usage.
-    display "Usage: please provide a string"
+    display "Usage: please provide a string, "
+            "or -t <string> to title-case every word"
+    move 16 to return-code
     stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
