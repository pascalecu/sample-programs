@@ -0,0 +1,228 @@
+identification division.
+program-id. control-param-maint.
+
+environment division.
+
+data division.
+working-storage section.
+
+copy "control-param-ws.cpy".
+
+01 screen-line        pic x(79).
+01 reply-line         pic x(79).
+01 reply-len          pic s9(8) comp.
+
+01 new-value          pic x(20).
+
+01 ws-cics-resp       pic s9(8) comp.
+
+01 task-ending-flag   pic x value 'N'.
+   88 task-ending      value 'Y'.
+
+01 browse-started-flag pic x value 'N'.
+   88 browse-started   value 'Y'.
+
+linkage section.
+01 dfhcommarea        pic x(21).
+
+procedure division.
+
+main.
+    if eibcalen = 0
+        perform send-menu
+    else
+        move dfhcommarea(1:1) to ctlm-state
+        move dfhcommarea(2:20) to ctlm-selected-id
+
+        if ctlm-state-detail
+            perform receive-new-value
+            perform update-param
+            perform send-menu
+        else
+            perform receive-menu-choice
+        end-if
+    end-if
+
+    if not task-ending
+        perform return-to-cics
+    end-if.
+
+send-menu.
+    move spaces to screen-line
+    move "CONTROL PARAMETER MAINTENANCE - enter a parameter id, or END" to screen-line
+
+    exec cics send text
+        from(screen-line)
+        length(79)
+        erase
+        accum
+    end-exec
+
+    perform list-all-params
+
+    exec cics send page
+    end-exec
+
+    set ctlm-state-menu to true
+    move spaces to ctlm-selected-id.
+
+list-all-params.
+    move low-values to control-param-id
+
+    exec cics startbr
+        file("CTLPARM")
+        ridfld(control-param-id)
+        gteq
+        resp(ws-cics-resp)
+    end-exec
+
+    if ws-cics-resp = dfhresp(normal)
+        move "00" to control-param-status
+        set browse-started to true
+    else
+        move "10" to control-param-status
+        move "N" to browse-started-flag
+    end-if
+
+    perform until control-param-status = "10"
+        exec cics readnext
+            file("CTLPARM")
+            into(control-param-record)
+            ridfld(control-param-id)
+            resp(ws-cics-resp)
+        end-exec
+
+        evaluate ws-cics-resp
+            when dfhresp(normal)
+                move spaces to screen-line
+                string function trim(control-param-id) " = "
+                       function trim(control-param-value)
+                       "  (" function trim(control-param-desc) ")"
+                       delimited by size into screen-line
+                exec cics send text
+                    from(screen-line)
+                    length(79)
+                    accum
+                end-exec
+            when other
+                move "10" to control-param-status
+        end-evaluate
+    end-perform
+
+    if browse-started
+        exec cics endbr
+            file("CTLPARM")
+        end-exec
+    end-if.
+
+receive-menu-choice.
+    move spaces to reply-line
+    move 79 to reply-len
+
+    exec cics receive
+        into(reply-line)
+        length(reply-len)
+        resp(ws-cics-resp)
+    end-exec
+
+    if ws-cics-resp not = dfhresp(normal)
+        perform send-menu
+        exit paragraph
+    end-if
+
+    if function trim(reply-line) = "END" or function trim(reply-line) = "end"
+        set task-ending to true
+        exec cics return
+        end-exec
+        exit paragraph
+    end-if
+
+    move spaces to control-param-id
+    move function trim(reply-line) to control-param-id
+
+    exec cics read
+        file("CTLPARM")
+        into(control-param-record)
+        ridfld(control-param-id)
+        resp(ws-cics-resp)
+    end-exec
+
+    if ws-cics-resp not = dfhresp(normal)
+        move spaces to screen-line
+        string function trim(control-param-id)
+               " is not a known control parameter"
+               delimited by size into screen-line
+        exec cics send text
+            from(screen-line)
+            length(79)
+            erase
+        end-exec
+        perform send-menu
+        exit paragraph
+    end-if
+
+    perform send-detail.
+
+send-detail.
+    move spaces to screen-line
+    string function trim(control-param-id) " currently = "
+           function trim(control-param-value)
+           "  -  enter new value, or blank to leave unchanged"
+           delimited by size into screen-line
+
+    exec cics send text
+        from(screen-line)
+        length(79)
+        erase
+    end-exec
+
+    set ctlm-state-detail to true
+    move control-param-id to ctlm-selected-id.
+
+receive-new-value.
+    move spaces to reply-line
+    move 79 to reply-len
+
+    exec cics receive
+        into(reply-line)
+        length(reply-len)
+        resp(ws-cics-resp)
+    end-exec
+
+    move spaces to new-value
+    move function trim(reply-line) to new-value.
+
+update-param.
+    if new-value = spaces
+        exit paragraph
+    end-if
+
+    move ctlm-selected-id to control-param-id
+
+    exec cics read
+        file("CTLPARM")
+        into(control-param-record)
+        ridfld(control-param-id)
+        update
+        resp(ws-cics-resp)
+    end-exec
+
+    if ws-cics-resp = dfhresp(normal)
+        move new-value to control-param-value
+
+        exec cics rewrite
+            file("CTLPARM")
+            from(control-param-record)
+            resp(ws-cics-resp)
+        end-exec
+    end-if.
+
+return-to-cics.
+    move ctlm-state to dfhcommarea(1:1)
+    move ctlm-selected-id to dfhcommarea(2:20)
+
+    exec cics return
+        transid("CTLM")
+        commarea(dfhcommarea)
+        length(21)
+    end-exec.
