@@ -0,0 +1 @@
+    01  audit-log-record    pic x(300).
