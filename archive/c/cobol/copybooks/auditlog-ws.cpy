@@ -0,0 +1,8 @@
+    01  audit-log-filename      pic x(100) value "AUDITLOG.TXT".
+    01  audit-log-status        pic xx.
+    01  audit-program-id        pic x(30).
+    01  audit-input-value       pic x(100).
+    01  audit-result-value      pic x(100).
+    01  audit-run-date          pic 9(8).
+    01  audit-run-time          pic 9(8).
+    01  audit-timestamp-disp    pic x(19).
