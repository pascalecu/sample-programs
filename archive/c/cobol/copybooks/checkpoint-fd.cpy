@@ -0,0 +1 @@
+    01  checkpoint-file-record  pic 9(9).
