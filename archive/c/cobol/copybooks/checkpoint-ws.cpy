@@ -0,0 +1,4 @@
+    01  checkpoint-filename      pic x(100).
+    01  checkpoint-file-status   pic xx.
+    01  checkpoint-rec-num       pic 9(9) value 0.
+    01  CHECKPOINT-INTERVAL      constant as 100.
