@@ -0,0 +1,14 @@
+    01  control-param-record.
+        05  control-param-id      pic x(20).
+        05  control-param-value   pic x(20).
+        05  control-param-desc    pic x(40).
+
+    01  control-param-status      pic xx.
+
+    01  ctlm-commarea.
+        05  ctlm-state             pic x(1).
+            88  ctlm-state-menu       value "M".
+            88  ctlm-state-detail     value "D".
+        05  ctlm-selected-id       pic x(20).
+
+    01  ctlm-commarea-len          pic s9(8) comp.
