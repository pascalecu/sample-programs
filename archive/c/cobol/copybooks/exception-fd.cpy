@@ -0,0 +1 @@
+    01  exception-file-record  pic x(120).
