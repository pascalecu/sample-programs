@@ -0,0 +1,2 @@
+    01  exception-filename      pic x(100).
+    01  exception-file-status   pic xx.
