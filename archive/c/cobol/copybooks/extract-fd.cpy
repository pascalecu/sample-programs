@@ -0,0 +1,4 @@
+    01  extract-file-record.
+        05  extract-record-id        pic x(20).
+        05  extract-classification   pic x(10).
+        05  extract-run-date         pic x(10).
