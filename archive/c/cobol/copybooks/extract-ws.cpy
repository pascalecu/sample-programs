@@ -0,0 +1,2 @@
+    01  extract-filename       pic x(100).
+    01  extract-file-status    pic xx.
