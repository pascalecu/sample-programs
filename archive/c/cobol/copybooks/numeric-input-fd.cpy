@@ -0,0 +1 @@
+    01  in-file-record    pic x(38).
