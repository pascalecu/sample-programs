@@ -0,0 +1,12 @@
+    01  rpt-page-size         pic 9(4) value 60.
+    01  rpt-lines-on-page     pic 9(4) value 0.
+    01  rpt-page-number       pic 9(4) value 0.
+
+    01  rpt-run-date-8        pic 9(8).
+    01  rpt-run-date-fields redefines rpt-run-date-8.
+        05  rpt-run-yyyy      pic 9(4).
+        05  rpt-run-mm        pic 9(2).
+        05  rpt-run-dd        pic 9(2).
+    01  rpt-run-date-disp     pic x(10).
+
+    01  rpt-program-title     pic x(40).
