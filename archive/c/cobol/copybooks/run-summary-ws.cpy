@@ -0,0 +1,16 @@
+    01  rsum-start-time        pic 9(8).
+    01  rsum-start-fields redefines rsum-start-time.
+        05  rsum-start-hh      pic 9(2).
+        05  rsum-start-mm      pic 9(2).
+        05  rsum-start-ss      pic 9(2).
+        05  rsum-start-th      pic 9(2).
+
+    01  rsum-end-time          pic 9(8).
+    01  rsum-end-fields redefines rsum-end-time.
+        05  rsum-end-hh        pic 9(2).
+        05  rsum-end-mm        pic 9(2).
+        05  rsum-end-ss        pic 9(2).
+        05  rsum-end-th        pic 9(2).
+
+    01  rsum-elapsed-secs      pic s9(7).
+    01  rsum-elapsed-disp      pic -------9.
