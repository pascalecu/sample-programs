@@ -0,0 +1,6 @@
+    01  trend-master-record.
+        05  trend-program-id     pic x(20).
+        05  trend-run-date       pic x(10).
+        05  trend-total-count    pic 9(9).
+        05  trend-hit-count      pic 9(9).
+        05  trend-reject-count   pic 9(9).
