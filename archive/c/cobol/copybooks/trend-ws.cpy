@@ -0,0 +1,2 @@
+    01  trend-master-filename   pic x(100) value "TRENDMSTR.TXT".
+    01  trend-master-status     pic xx.
