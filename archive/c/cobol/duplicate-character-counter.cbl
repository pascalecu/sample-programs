@@ -1,71 +1,452 @@
 identification division.
 program-id. duplicate-character-counter.
 
+environment division.
+input-output section.
+file-control.
+    select in-file assign to dynamic in-filename
+        organization is line sequential
+        file status is in-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select checkpoint-file assign to dynamic checkpoint-filename
+        organization is line sequential
+        file status is checkpoint-file-status.
+
+    select exception-file assign to dynamic exception-filename
+        organization is line sequential
+        file status is exception-file-status.
+
 data division.
+file section.
+fd  in-file.
+    copy "text-input-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(120).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  checkpoint-file.
+    copy "checkpoint-fd.cpy".
+
+fd  exception-file.
+    copy "exception-fd.cpy".
+
 working-storage section.
 
-01 input-str        pic x(200).
-01 usage-msg        pic x(50) value 'Usage: please provide a string'.
+copy "auditlog-ws.cpy".
+copy "checkpoint-ws.cpy".
+copy "report-header-ws.cpy".
+copy "exception-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 ckpt-skip-idx     binary-long.
+
+01 result-summary    pic x(100).
+01 result-ptr        binary-long.
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(500) occurs 3 times.
+
+01 run-mode          pic x value 'S'.
+   88 mode-single    value 'S'.
+   88 mode-batch     value 'B'.
+
+01 input-str        pic x(500).
+01 usage-msg        pic x(80) value
+    'Usage: please provide a string, or -f <input-file> <report-file>'.
 
 01 i                pic 9(4).
 01 len              pic 9(4).
 
-01 ascii-table.
-   05 ascii-map occurs 256 times pic 9(4) value 0.
+01 lead-byte        pic x.
+01 lead-ord         pic 9(4) comp.
+01 lead-byte-val    pic 9(4) comp.
+01 char-width       pic 9(4) comp.
 
-01 seen-table.
-   05 seen occurs 256 times pic 9 value 0.
+01 MAX-DISTINCT-CHARS constant as 512.
+01 distinct-count    binary-long value 0.
+01 distinct-table.
+   05 distinct-entry occurs 1 to MAX-DISTINCT-CHARS
+                      depending on distinct-count.
+      10 distinct-char  pic x(4).
+      10 distinct-tally pic 9(9).
 
-01 current-char     pic x.
-01 ascii-val        pic 9(4).
+01 current-char     pic x(4).
+01 find-idx         binary-long.
+01 record-has-dups  pic x value 'N'.
+   88 record-has-duplicates value 'Y'.
 
-01 has-duplicates   pic 9 value 0.
+01 out-count        pic zzz,zzz,zz9.
 
-01 out-count        pic z(4)9.
+01 in-filename          pic x(100).
+01 in-file-status       pic xx.
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+
+01 has-duplicates   pic 9 value 0.
+01 records-scanned  pic 9(9) value 0.
+01 records-with-dups pic 9(9) value 0.
+01 blank-count       pic 9(9) value 0.
+01 records-read      pic 9(9) value 0.
+01 records-accounted pic 9(9) value 0.
 
 procedure division.
 
 main.
+    move "duplicate-character-counter" to audit-program-id
+    perform validate-args
+
+    if mode-batch
+        perform run-batch-mode
+        move in-filename to audit-input-value
+        move spaces to audit-result-value
+        string "batch: read=" records-read
+               " processed=" records-scanned
+               " rejected=000000000"
+               delimited by size into audit-result-value
+    else
+        perform tally-input-str
+        perform display-duplicates
+        move input-str to audit-input-value
+        move result-summary to audit-result-value
+    end-if
 
-    accept input-str from argument-value
+    perform log-audit-entry
+    stop run.
 
-    if input-str = spaces
-        display usage-msg
-        stop run
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
+        perform show-usage
     end-if
 
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 1
+            set mode-single to true
+            move arg-val(1) to input-str
+
+            if input-str = spaces
+                perform show-usage
+            end-if
+
+        when argc = 3 and arg-val(1) = "-f"
+            set mode-batch to true
+            move arg-val(2) to in-filename
+            move arg-val(3) to report-filename
+
+        when other
+            perform show-usage
+    end-evaluate.
+
+tally-input-str.
     move function length(function trim(input-str)) to len
+    move 0 to distinct-count
+    move 0 to has-duplicates
+    move 1 to i
+
+    perform until i > len
+        perform extract-next-char
+        perform tally-current-char
+        add char-width to i
+    end-perform.
 
-    if len = 0
-        display usage-msg
-        stop run
+extract-next-char.
+    move input-str(i:1) to lead-byte
+    move function ord(lead-byte) to lead-ord
+    compute lead-byte-val = lead-ord - 1
+
+    evaluate true
+        when lead-byte-val >= 240 and lead-byte-val <= 244
+            move 4 to char-width
+        when lead-byte-val >= 224 and lead-byte-val <= 239
+            move 3 to char-width
+        when lead-byte-val >= 192 and lead-byte-val <= 223
+            move 2 to char-width
+        when other
+            move 1 to char-width
+    end-evaluate
+
+    if i + char-width - 1 > len
+        move 1 to char-width
     end-if
 
-    perform varying i from 1 by 1 until i > len
-        move input-str(i:1) to current-char
-        move function ord(current-char) to ascii-val
-        add 1 to ascii-map(ascii-val)
-    end-perform
+    move spaces to current-char
+    move input-str(i:char-width) to current-char(1:char-width).
 
-    perform varying i from 1 by 1 until i > len
+tally-current-char.
+    move 0 to find-idx
 
-        move input-str(i:1) to current-char
-        move function ord(current-char) to ascii-val
+    perform varying find-idx from 1 by 1
+            until find-idx > distinct-count
+        if distinct-char(find-idx) = current-char
+            add 1 to distinct-tally(find-idx)
+            exit perform
+        end-if
+    end-perform
 
-        if ascii-map(ascii-val) > 1 and seen(ascii-val) = 0
+    if find-idx > distinct-count
+        add 1 to distinct-count
+        move current-char to distinct-char(distinct-count)
+        move 1 to distinct-tally(distinct-count)
+    end-if.
 
-            move ascii-map(ascii-val) to out-count
+display-duplicates.
+    move spaces to result-summary
+    move 1 to result-ptr
 
-            display current-char ": " function trim(out-count)
+    perform varying find-idx from 1 by 1 until find-idx > distinct-count
+        if distinct-tally(find-idx) > 1
+            move distinct-tally(find-idx) to out-count
+            display function trim(distinct-char(find-idx)) ": "
+                    function trim(out-count)
+
+            if has-duplicates = 1
+                string " " delimited by size
+                       into result-summary
+                       with pointer result-ptr
+            end-if
+            string function trim(distinct-char(find-idx)) ":"
+                   function trim(out-count)
+                   delimited by size
+                   into result-summary
+                   with pointer result-ptr
 
-            move 1 to seen(ascii-val)
             move 1 to has-duplicates
         end-if
-
     end-perform
 
     if has-duplicates = 0
         display "No duplicate characters"
+        move "none" to result-summary
+    end-if.
+
+run-batch-mode.
+    accept rsum-start-time from time
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
     end-if
 
-    stop run.
\ No newline at end of file
+    move "DUPLICATE-CHARACTER-COUNTER BATCH RUN" to rpt-program-title
+    perform init-report-header
+
+    move spaces to checkpoint-filename
+    string function trim(in-filename) ".ckpt"
+           delimited by size into checkpoint-filename
+
+    perform resume-from-checkpoint
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform process-one-record
+        add 1 to checkpoint-rec-num
+        if function mod(checkpoint-rec-num, CHECKPOINT-INTERVAL) = 0
+            perform write-checkpoint
+        end-if
+        read in-file
+    end-perform
+
+    close in-file
+    perform clear-checkpoint
+
+    move spaces to report-file-record
+    string "Records scanned: " records-scanned
+           "  Records with duplicates: " records-with-dups
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted = records-scanned + blank-count
+
+    move spaces to report-file-record
+    if records-read = records-accounted
+        string "Reconciliation: read " records-read
+               " = accounted " records-accounted " OK"
+               delimited by size into report-file-record
+    else
+        string "Reconciliation: MISMATCH read " records-read
+               " <> accounted " records-accounted
+               delimited by size into report-file-record
+    end-if
+    write report-file-record
+
+    perform write-run-summary-footer
+
+    close report-file
+    close exception-file.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    string "Run summary: read " records-read
+           "  processed " records-accounted
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+write-exception-line.
+    write exception-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+resume-from-checkpoint.
+    move 0 to checkpoint-rec-num
+
+    open input checkpoint-file
+    if checkpoint-file-status = "00"
+        read checkpoint-file
+        if checkpoint-file-status = "00"
+            move checkpoint-file-record to checkpoint-rec-num
+        end-if
+        close checkpoint-file
+    end-if
+
+    perform varying ckpt-skip-idx from 1 by 1
+            until ckpt-skip-idx > checkpoint-rec-num
+                or in-file-status = "10"
+        read in-file
+    end-perform.
+
+write-checkpoint.
+    open output checkpoint-file
+    move checkpoint-rec-num to checkpoint-file-record
+    write checkpoint-file-record
+    close checkpoint-file.
+
+clear-checkpoint.
+    open output checkpoint-file
+    close checkpoint-file.
+
+process-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    move in-file-record to input-str
+    perform tally-input-str
+
+    add 1 to records-scanned
+    move "N" to record-has-dups
+
+    move spaces to report-file-record
+    string "Record: " function trim(in-file-record)
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    perform varying find-idx from 1 by 1 until find-idx > distinct-count
+        if distinct-tally(find-idx) > 1
+            set record-has-duplicates to true
+            move distinct-tally(find-idx) to out-count
+            move spaces to report-file-record
+            string "    " function trim(distinct-char(find-idx))
+                   ": " function trim(out-count)
+                   delimited by size into report-file-record
+            perform write-detail-line
+        end-if
+    end-perform
+
+    if record-has-duplicates
+        add 1 to records-with-dups
+    else
+        move spaces to report-file-record
+        string "    No duplicate characters"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-if.
+
+show-usage.
+    display usage-msg
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
