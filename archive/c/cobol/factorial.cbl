@@ -1,18 +1,175 @@
 identification division.
 program-id. factorial.
 
+environment division.
+input-output section.
+file-control.
+    select in-file assign to dynamic in-filename
+        organization is line sequential
+        file status is in-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select checkpoint-file assign to dynamic checkpoint-filename
+        organization is line sequential
+        file status is checkpoint-file-status.
+
+    select exception-file assign to dynamic exception-filename
+        organization is line sequential
+        file status is exception-file-status.
+
 data division.
+file section.
+fd  in-file.
+    copy "numeric-input-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(80).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  checkpoint-file.
+    copy "checkpoint-fd.cpy".
+
+fd  exception-file.
+    copy "exception-fd.cpy".
+
 working-storage section.
 
+copy "auditlog-ws.cpy".
+copy "checkpoint-ws.cpy".
+copy "report-header-ws.cpy".
+copy "exception-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 ckpt-skip-idx     binary-long.
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-values.
+   05 arg-val        pic x(38) occurs 5 times.
+
+01 run-mode          pic x value 'S'.
+   88 mode-single    value 'S'.
+   88 mode-batch     value 'B'.
+
+01 validate-only-flag pic x value 'N'.
+   88 mode-validate-only value 'Y'.
+
+01 severity-mode     pic x value 'W'.
+   88 severity-warn  value 'W'.
+   88 severity-halt  value 'H'.
+
+01 valid-count       pic 9(9) value 0.
+01 invalid-count     pic 9(9) value 0.
+
 01 cmd-args  pic x(38).
 01 num       pic s9(7).
-01 result    pic z(18)9 value 1.
+01 result    pic z,zzz,zzz,zzz,zzz,zzz,zz9 value 1.
+
+01 MAX-FACTORIAL-INPUT constant as 20.
+
+01 in-filename          pic x(100).
+01 in-file-status       pic xx.
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+
+01 processed-count   pic 9(9) value 0.
+01 rejected-count    pic 9(9) value 0.
+01 blank-count       pic 9(9) value 0.
+01 records-read      pic 9(9) value 0.
+01 records-accounted pic 9(9) value 0.
 
 procedure division.
 
 main.
-    accept cmd-args from command-line
+    move "factorial" to audit-program-id
+    perform validate-args
+
+    evaluate true
+        when mode-batch and mode-validate-only
+            perform run-validate-only-mode
+            move in-filename to audit-input-value
+            move "validate-only pass (see report)" to audit-result-value
+        when mode-batch
+            perform run-batch-mode
+            move in-filename to audit-input-value
+            move spaces to audit-result-value
+            string "batch: read=" records-read
+                   " processed=" processed-count
+                   " rejected=" rejected-count
+                   delimited by size into audit-result-value
+        when other
+            perform validate-single-value
+            compute result = function factorial(num)
+            display result
+            move cmd-args to audit-input-value
+            move function trim(result) to audit-result-value
+    end-evaluate
+
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
+        perform show-usage
+    end-if
+
+    if argc <> 1 and argc <> 3 and argc <> 4 and argc <> 5
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
 
+    if argc = 1
+        set mode-single to true
+        move arg-val(1) to cmd-args
+        exit paragraph
+    end-if
+
+    if argc = 4
+        if arg-val(1) <> "-f" or arg-val(2) <> "-v"
+            perform show-usage
+        end-if
+        set mode-batch to true
+        set mode-validate-only to true
+        move arg-val(3) to in-filename
+        move arg-val(4) to report-filename
+        exit paragraph
+    end-if
+
+    if argc = 5
+        if arg-val(1) <> "-f" or arg-val(2) <> "-s"
+                or (arg-val(3) <> "H" and arg-val(3) <> "W")
+            perform show-usage
+        end-if
+        set mode-batch to true
+        move arg-val(3) to severity-mode
+        move arg-val(4) to in-filename
+        move arg-val(5) to report-filename
+        exit paragraph
+    end-if
+
+    if arg-val(1) <> "-f"
+        perform show-usage
+    end-if
+
+    set mode-batch to true
+    move arg-val(2) to in-filename
+    move arg-val(3) to report-filename.
+
+validate-single-value.
     if function test-numval(cmd-args) not = 0
         perform show-usage
     end-if
@@ -23,11 +180,336 @@ main.
         perform show-usage
     end-if
 
+    if num > MAX-FACTORIAL-INPUT
+        perform show-overflow
+    end-if.
+
+run-batch-mode.
+    accept rsum-start-time from time
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "FACTORIAL BATCH RUN" to rpt-program-title
+    perform init-report-header
+
+    move spaces to checkpoint-filename
+    string function trim(in-filename) ".ckpt"
+           delimited by size into checkpoint-filename
+
+    perform resume-from-checkpoint
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform factorial-one-record
+        add 1 to checkpoint-rec-num
+        if function mod(checkpoint-rec-num, CHECKPOINT-INTERVAL) = 0
+            perform write-checkpoint
+        end-if
+        read in-file
+    end-perform
+
+    close in-file
+    perform clear-checkpoint
+
+    move spaces to report-file-record
+    string "Processed: " processed-count
+           "  Rejected: " rejected-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted =
+        processed-count + rejected-count + blank-count
+
+    move spaces to report-file-record
+    if records-read = records-accounted
+        string "Reconciliation: read " records-read
+               " = accounted " records-accounted " OK"
+               delimited by size into report-file-record
+    else
+        string "Reconciliation: MISMATCH read " records-read
+               " <> accounted " records-accounted
+               delimited by size into report-file-record
+    end-if
+    write report-file-record
+
+    perform write-run-summary-footer
+
+    close report-file
+    close exception-file.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    string "Run summary: read " records-read
+           "  processed " records-accounted
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+write-exception-line.
+    write exception-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+resume-from-checkpoint.
+    move 0 to checkpoint-rec-num
+
+    open input checkpoint-file
+    if checkpoint-file-status = "00"
+        read checkpoint-file
+        if checkpoint-file-status = "00"
+            move checkpoint-file-record to checkpoint-rec-num
+        end-if
+        close checkpoint-file
+    end-if
+
+    perform varying ckpt-skip-idx from 1 by 1
+            until ckpt-skip-idx > checkpoint-rec-num
+                or in-file-status = "10"
+        read in-file
+    end-perform.
+
+write-checkpoint.
+    open output checkpoint-file
+    move checkpoint-rec-num to checkpoint-file-record
+    write checkpoint-file-record
+    close checkpoint-file.
+
+clear-checkpoint.
+    open output checkpoint-file
+    close checkpoint-file.
+
+factorial-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    move spaces to report-file-record
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to rejected-count
+        string function trim(in-file-record)
+               ": REJECTED (not numeric)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    compute num = function numval(in-file-record)
+
+    if num < 0 or num > MAX-FACTORIAL-INPUT
+        add 1 to rejected-count
+        string function trim(in-file-record)
+               ": REJECTED (out of range 0-" MAX-FACTORIAL-INPUT ")"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
     compute result = function factorial(num)
-    display result
+    add 1 to processed-count
+    string function trim(in-file-record) ": " function trim(result)
+           delimited by size into report-file-record
+    perform write-detail-line.
 
-    stop run.
+run-validate-only-mode.
+    accept rsum-start-time from time
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "FACTORIAL PRE-FLIGHT VALIDATION" to rpt-program-title
+    perform init-report-header
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform validate-one-record
+        read in-file
+    end-perform
+
+    close in-file
+
+    move spaces to report-file-record
+    string "Validate: scanned " records-read
+           " valid " valid-count
+           " invalid " invalid-count
+           " blank " blank-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted = valid-count + invalid-count + blank-count
+
+    perform write-run-summary-footer
+
+    close report-file
+    close exception-file
+
+    if invalid-count > 0
+        move 4 to return-code
+    end-if.
+
+validate-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to invalid-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": INVALID (not numeric)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    compute num = function numval(in-file-record)
+
+    if num < 0 or num > MAX-FACTORIAL-INPUT
+        add 1 to invalid-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": INVALID (out of range 0-" MAX-FACTORIAL-INPUT ")"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    add 1 to valid-count.
 
 show-usage.
-    display "Usage: please input a non-negative integer"
+    display "Usage: please input a non-negative integer, "
+            "or -f <input-file> <report-file> for batch mode, "
+            "or -f -v <input-file> <report-file> for a validate-only "
+            "pre-flight pass, "
+            "or -f -s H|W <input-file> <report-file> to set reject "
+            "severity (H halts the run on the first rejected record, "
+            "W warns and continues - the default)"
+    move 16 to return-code
+    stop run.
+
+halt-on-reject.
+    display "HALTED: severity H - rejected record found, run stopped "
+            "(see exception file)"
+    move 8 to return-code
     stop run.
+
+show-overflow.
+    display "Usage: please input an integer no greater than "
+            MAX-FACTORIAL-INPUT
+            " (larger factorials do not fit in the result field)"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
