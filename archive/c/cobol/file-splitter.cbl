@@ -0,0 +1,211 @@
+identification division.
+program-id. file-splitter.
+
+environment division.
+input-output section.
+file-control.
+    select in-file assign to dynamic in-filename
+        organization is line sequential
+        file status is in-file-status.
+
+    select partition-file assign to dynamic partition-filename
+        organization is line sequential
+        file status is partition-file-status.
+
+    select manifest-file assign to dynamic manifest-filename
+        organization is line sequential
+        file status is manifest-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+file section.
+fd  in-file.
+01  in-file-record       pic x(500).
+
+fd  partition-file.
+01  partition-file-record pic x(500).
+
+fd  manifest-file.
+01  manifest-file-record pic x(200).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 3 times.
+
+01 MAX-PARTITIONS   constant as 99.
+
+01 in-filename          pic x(100).
+01 in-file-status       pic xx.
+01 output-prefix        pic x(100).
+01 partition-count      pic 9(4).
+01 partition-count-disp pic z(3)9.
+01 partition-filename   pic x(100).
+01 partition-file-status pic xx.
+01 partition-num        pic 9(4).
+01 partition-num-disp   pic 9(2).
+01 manifest-filename    pic x(100).
+01 manifest-file-status pic xx.
+
+01 rec-idx              binary-long value 0.
+01 assigned-partition   binary-long.
+01 partition-rec-count  pic 9(9).
+
+procedure division.
+
+main.
+    move "file-splitter" to audit-program-id
+    perform validate-args
+    perform split-input-file
+    move in-filename to audit-input-value
+    move "split (see manifest)" to audit-result-value
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc <> 3
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    move arg-val(1) to in-filename
+
+    if function test-numval(arg-val(2)) <> 0
+        perform show-usage
+    end-if
+    compute partition-count = function numval(arg-val(2))
+
+    if partition-count < 1 or partition-count > MAX-PARTITIONS
+        perform show-usage
+    end-if
+
+    move arg-val(3) to output-prefix
+    if in-filename = spaces or output-prefix = spaces
+        perform show-usage
+    end-if.
+
+split-input-file.
+    accept rsum-start-time from time
+
+    move spaces to manifest-filename
+    string function trim(output-prefix) ".manifest"
+           delimited by size into manifest-filename
+    open output manifest-file
+    if manifest-file-status <> "00"
+        perform show-usage
+    end-if
+
+    perform varying partition-num from 1 by 1
+            until partition-num > partition-count
+        perform write-one-partition
+    end-perform
+
+    perform write-manifest-footer
+
+    close manifest-file.
+
+write-one-partition.
+    move partition-num to partition-num-disp
+
+    move spaces to partition-filename
+    string function trim(output-prefix) ".p" partition-num-disp
+           delimited by size into partition-filename
+
+    open output partition-file
+    if partition-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move 0 to rec-idx
+    move 0 to partition-rec-count
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to rec-idx
+        compute assigned-partition =
+            function mod(rec-idx - 1, partition-count) + 1
+        if assigned-partition = partition-num
+            move in-file-record to partition-file-record
+            write partition-file-record
+            add 1 to partition-rec-count
+        end-if
+        read in-file
+    end-perform
+
+    close in-file
+    close partition-file
+
+    move spaces to manifest-file-record
+    move partition-rec-count to partition-count-disp
+    string function trim(partition-filename) "  records: "
+           function trim(partition-count-disp)
+           delimited by size into manifest-file-record
+    write manifest-file-record.
+
+write-manifest-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to manifest-file-record
+    string "Run summary: partitions " function trim(partition-count-disp)
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into manifest-file-record
+    write manifest-file-record.
+
+show-usage.
+    display "Usage: file-splitter <input-file> <partition-count> "
+            "<output-prefix>"
+    display "  writes <output-prefix>.p01 .. .pNN round-robin across "
+            "partitions,"
+    display "  plus a <output-prefix>.manifest listing each partition "
+            "file and its record count"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
