@@ -1,32 +1,264 @@
 identification division.
 program-id. fizz-buzz.
 
+environment division.
+input-output section.
+file-control.
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
 data division.
+file section.
+fd  report-file.
+01  report-file-record pic x(80).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
 working-storage section.
 
-01 counter     pic 9(3).
-01 counter-out pic z(3).
+copy "auditlog-ws.cpy".
+
+01 argc          binary-long.
+01 arg-idx       binary-long.
+01 arg-val       pic x(100) occurs 7 times.
+
+01 range-low     pic 9(9) value 1.
+01 range-high    pic 9(9) value 100.
+01 divisor-1     pic 9(9) value 3.
+01 divisor-2     pic 9(9) value 5.
+
+01 counter       pic 9(9).
+01 counter-out   pic z(8)9.
+01 line-value    pic x(20).
+
+01 report-flag       pic x value 'N'.
+   88 write-report   value 'Y'.
+   88 no-report      value 'N'.
+01 report-filename       pic x(100).
+01 report-file-status    pic xx.
+01 page-size          pic 9(4) value 60.
+01 lines-on-page      pic 9(4) value 0.
+01 page-number        pic 9(4) value 0.
+
+01 run-date-fields.
+   05 run-yyyy   pic 9(4).
+   05 run-mm     pic 9(2).
+   05 run-dd     pic 9(2).
+01 run-date-disp pic x(10).
+01 run-date-8    pic 9(8).
+
+01 fizzbuzz-count  pic 9(9) value 0.
+01 fizz-count      pic 9(9) value 0.
+01 buzz-count      pic 9(9) value 0.
+01 plain-count     pic 9(9) value 0.
 
 procedure division.
 
 main.
-    perform varying counter from 1 by 1 until counter > 100
+    move "fizz-buzz" to audit-program-id
+    perform validate-args
+
+    if write-report
+        perform init-report
+    end-if
+
+    perform varying counter from range-low by 1 until counter > range-high
+
+        if write-report and lines-on-page >= page-size
+            perform write-page-header
+        end-if
 
         evaluate true
-            when function mod(counter, 15) = 0
-                display "FizzBuzz"
+            when function mod(counter, divisor-1) = 0
+                 and function mod(counter, divisor-2) = 0
+                add 1 to fizzbuzz-count
+                move "FizzBuzz" to line-value
+                perform emit-line
 
-            when function mod(counter, 3) = 0
-                display "Fizz"
+            when function mod(counter, divisor-1) = 0
+                add 1 to fizz-count
+                move "Fizz" to line-value
+                perform emit-line
 
-            when function mod(counter, 5) = 0
-                display "Buzz"
+            when function mod(counter, divisor-2) = 0
+                add 1 to buzz-count
+                move "Buzz" to line-value
+                perform emit-line
 
             when other
+                add 1 to plain-count
                 move counter to counter-out
-                display function trim(counter-out)
+                move function trim(counter-out) to line-value
+                perform emit-line
         end-evaluate
 
     end-perform
 
+    if write-report
+        perform write-report-trailer
+        close report-file
+    end-if
+
+    move range-low to counter-out
+    move spaces to audit-input-value
+    move function trim(counter-out) to audit-input-value
+    move range-high to counter-out
+    string function trim(audit-input-value) ".."
+           function trim(counter-out)
+           delimited by size into audit-input-value
+
+    move spaces to audit-result-value
+    string "FizzBuzz:" fizzbuzz-count " Fizz:" fizz-count
+           " Buzz:" buzz-count " Plain:" plain-count
+           delimited by size into audit-result-value
+
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
+        exit paragraph
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 4
+            perform parse-range-args
+
+        when argc = 2 and arg-val(1) = "-o"
+            set write-report to true
+            move arg-val(2) to report-filename
+
+        when argc = 3 and arg-val(1) = "-o"
+            set write-report to true
+            move arg-val(2) to report-filename
+            if function test-numval(arg-val(3)) <> 0
+                perform show-usage
+            end-if
+            compute page-size = function numval(arg-val(3))
+
+        when argc = 6 and arg-val(5) = "-o"
+            perform parse-range-args
+            set write-report to true
+            move arg-val(6) to report-filename
+
+        when argc = 7 and arg-val(5) = "-o"
+            perform parse-range-args
+            set write-report to true
+            move arg-val(6) to report-filename
+            if function test-numval(arg-val(7)) <> 0
+                perform show-usage
+            end-if
+            compute page-size = function numval(arg-val(7))
+
+        when other
+            perform show-usage
+    end-evaluate.
+
+parse-range-args.
+    if function test-numval(arg-val(1)) <> 0
+       or function test-numval(arg-val(2)) <> 0
+       or function test-numval(arg-val(3)) <> 0
+       or function test-numval(arg-val(4)) <> 0
+        perform show-usage
+    end-if
+
+    compute range-low  = function numval(arg-val(1))
+    compute range-high = function numval(arg-val(2))
+    compute divisor-1  = function numval(arg-val(3))
+    compute divisor-2  = function numval(arg-val(4))
+
+    if range-low > range-high or divisor-1 = 0 or divisor-2 = 0
+        perform show-usage
+    end-if.
+
+init-report.
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    accept run-date-8 from date yyyymmdd
+    move run-date-8 to run-date-fields
+    move run-yyyy to run-date-disp(1:4)
+    move "-" to run-date-disp(5:1)
+    move run-mm to run-date-disp(6:2)
+    move "-" to run-date-disp(8:1)
+    move run-dd to run-date-disp(9:2)
+
+    perform write-page-header.
+
+write-page-header.
+    add 1 to page-number
+    move 0 to lines-on-page
+
+    move spaces to report-file-record
+    string "FIZZ-BUZZ RUN REPORT   DATE: " run-date-disp
+           "   PAGE: " page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to lines-on-page.
+
+emit-line.
+    display function trim(line-value)
+    if write-report
+        move spaces to report-file-record
+        move line-value to report-file-record
+        write report-file-record
+        add 1 to lines-on-page
+    end-if.
+
+write-report-trailer.
+    move spaces to report-file-record
+    write report-file-record
+
+    move spaces to report-file-record
+    string "Totals -  FizzBuzz: " fizzbuzz-count
+           "  Fizz: " fizz-count
+           "  Buzz: " buzz-count
+           "  Plain: " plain-count
+           delimited by size into report-file-record
+    write report-file-record.
+
+show-usage.
+    display "Usage: fizz-buzz [low high divisor-1 divisor-2] "
+            "[-o report-file [page-size]]"
+    move 16 to return-code
     stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
