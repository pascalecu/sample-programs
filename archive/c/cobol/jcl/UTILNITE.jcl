@@ -0,0 +1,108 @@
+//UTILNITE PROC HLQ='/prod/utilsuite'
+//*--------------------------------------------------------------*
+//* CATALOGED PROCEDURE: UTILNITE                                *
+//*                                                               *
+//* Wraps the batch/file-driven modes of the utility suite        *
+//* (search, classification, cipher, text-cleanup) so the         *
+//* enterprise scheduler can drive the whole nightly run as one   *
+//* job and see step-level success/failure instead of each         *
+//* program being kicked off by hand from the command line.        *
+//*                                                               *
+//* Only programs that actually have a file-driven batch mode are  *
+//* wrapped here. binary-search (-f/-b), prime-number, factorial,  *
+//* even-odd, palindromic-number, zeckendorf, and                  *
+//* duplicate-character-counter (all -f), and rot13's whole-file    *
+//* mode (-f, req 022) qualify today. linear-search, fizz-buzz,     *
+//* capitalize, remove-all-whitespace, reverse-string, and baklava  *
+//* are still single-invocation/command-line-only utilities and do  *
+//* not belong in a nightly file-batch run - add a step for each     *
+//* here once it grows a file mode of its own.                      *
+//*                                                               *
+//* Every program takes its batch-mode arguments the same way it   *
+//* does run by hand, via ARGUMENT-NUMBER/ARGUMENT-VALUE (see       *
+//* validate-args in each .cbl). PARM= below carries exactly that    *
+//* command-line string, the same shape of command                  *
+//* batch-dispatcher.cbl (req 027) already builds for                *
+//* CALL "SYSTEM" - this PROC is the scheduler-facing equivalent of  *
+//* running that dispatcher's control file by hand every night.      *
+//*                                                               *
+//* Each step is independent: a non-zero step return code is        *
+//* reported to the scheduler for that step alone and does NOT       *
+//* stop the steps after it, the same way one bad record inside a    *
+//* batch run doesn't stop the rest of that run (see the              *
+//* exception-file and reconciliation-trailer work in the COBOL       *
+//* sources). On-call reads the step RCs in the job log/SDSF to see   *
+//* which program, if any, needs attention; return-code conventions   *
+//* are the ones standardized in req 025.                             *
+//*                                                               *
+//* &HLQ/batch holds tonight's input extracts, one file per program.  *
+//* &HLQ/report/&HLQ/exc/&HLQ/ckpt receive this run's report,         *
+//* exception, and checkpoint files - same .exc/.ckpt suffix           *
+//* convention the programs use when run standalone.                   *
+//*                                                               *
+//* PARM= length: z/OS limits the PARM literal on an EXEC statement    *
+//* to 100 characters once &HLQ is substituted. Batch/report file       *
+//* basenames below are kept to the program's short step name (e.g.      *
+//* dupchcnt.dat/.rpt, not duplicate-character-counter.dat/.rpt) so       *
+//* there is headroom for a real HLQ. With these basenames the tightest   *
+//* step is BINSRCH (two file args); HLQ must stay at or under 22          *
+//* characters for every step's PARM to fit. Lengthen a file basename      *
+//* or HLQ only after re-checking this arithmetic - PARM= does not get      *
+//* any warning at submit time, it just truncates.                          *
+//*                                                               *
+//* TRENDRPT runs last, after PRIMENUM/EVENODD/PALINDRM have each       *
+//* appended tonight's classification counts to TRENDMSTR.TXT, a        *
+//* shared cumulative file in the step's current directory - the         *
+//* same "fixed filename, opened EXTEND, grows forever" convention        *
+//* AUDITLOG.TXT already uses (req 042). TRENDRPT reads that whole         *
+//* master file and produces a weekly/monthly trend report - it does       *
+//* not depend on tonight's steps succeeding to run, since the master       *
+//* file already holds every prior night's counts even if one of            *
+//* tonight's classification steps fails.                                    *
+//*--------------------------------------------------------------*
+//*
+//* ---- search step ----
+//*
+//BINSRCH  EXEC PGM=BINSRCH,
+//         PARM='-f &HLQ/batch/binsrch-keys.dat -b &HLQ/batch/binsrch-targets.dat'
+//SYSOUT   DD   SYSOUT=*
+//*
+//* ---- classification steps ----
+//*
+//PRIMENUM EXEC PGM=PRIMENUM,
+//         PARM='-f &HLQ/batch/primenum.dat &HLQ/report/primenum.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//FACTOR   EXEC PGM=FACTOR,
+//         PARM='-f &HLQ/batch/factor.dat &HLQ/report/factor.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//EVENODD  EXEC PGM=EVENODD,
+//         PARM='-f &HLQ/batch/evenodd.dat &HLQ/report/evenodd.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//PALINDRM EXEC PGM=PALINDRM,
+//         PARM='-f &HLQ/batch/palindrm.dat &HLQ/report/palindrm.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//ZECKNDRF EXEC PGM=ZECKNDRF,
+//         PARM='-f &HLQ/batch/zeckndrf.dat &HLQ/report/zeckndrf.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//* ---- cipher step ----
+//*
+//ROT13    EXEC PGM=ROT13,
+//         PARM='-f &HLQ/batch/rot13.dat &HLQ/report/rot13.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//* ---- text-cleanup step ----
+//*
+//DUPCHCNT EXEC PGM=DUPCHCNT,
+//         PARM='-f &HLQ/batch/dupchcnt.dat &HLQ/report/dupchcnt.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//* ---- trend report step ----
+//*
+//TRENDRPT EXEC PGM=TRENDRPT,
+//         PARM='-f TRENDMSTR.TXT &HLQ/report/trendrpt.rpt'
+//SYSOUT   DD   SYSOUT=*
