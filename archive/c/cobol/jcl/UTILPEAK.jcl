@@ -0,0 +1,60 @@
+//UTILPEAK PROC HLQ='/prod/utilsuite',PARTS='3'
+//*--------------------------------------------------------------*
+//* CATALOGED PROCEDURE: UTILPEAK                                *
+//*                                                               *
+//* Month-end variant of UTILNITE for the prime-number batch step *
+//* when the daily input volume is too large for one single-      *
+//* threaded pass to finish inside the batch window (req 040).     *
+//*                                                               *
+//* FSPLIT breaks the day's input into &PARTS round-robin          *
+//* partitions (file-splitter.cbl) named                           *
+//* &HLQ/batch/prime-number.dat.pNN, plus a .manifest listing each  *
+//* partition file and its record count.                            *
+//*                                                               *
+//* PRIMEN01/PRIMEN02/PRIMEN03 then run the normal prime-number     *
+//* batch mode against one partition apiece. They are independent   *
+//* steps with no COND= between them, the same "every step stands    *
+//* on its own" philosophy as UTILNITE - on real hardware they can    *
+//* be routed to different initiators/job classes to actually run     *
+//* side by side; this PROC only guarantees they CAN run in             *
+//* parallel, scheduling them that way is a JES/scheduler setting,       *
+//* not something JCL step order controls by itself.                     *
+//*                                                               *
+//* FMERGE combines the three partition reports back into one        *
+//* report (report-merger.cbl) once all three classification steps    *
+//* have produced their output. The control file it reads,             *
+//* &HLQ/batch/prime-number-merge.ctl, is prepared ahead of the run     *
+//* with one partition report filename per line (see UTILRUN.jcl for    *
+//* an example of building one).                                         *
+//*                                                               *
+//* Add a PRIMENnn step and a line in the merge control file for       *
+//* every value PARTS is raised to; this PROC's three-step shape is      *
+//* the PARTS='3' default, not a hard limit (file-splitter.cbl caps      *
+//* at 99 partitions).                                                    *
+//*                                                               *
+//* Only prime-number is wrapped here as the worked example; the same    *
+//* split/parallel-steps/merge shape applies to every other              *
+//* classification utility and to binary-search's targets-file (never    *
+//* its sorted key-file, which every parallel step must still read in     *
+//* full) the same way.                                                   *
+//*--------------------------------------------------------------*
+//*
+//FSPLIT   EXEC PGM=FSPLIT,
+//         PARM='&HLQ/batch/prime-number.dat &PARTS &HLQ/batch/prime-number.dat'
+//SYSOUT   DD   SYSOUT=*
+//*
+//PRIMEN01 EXEC PGM=PRIMENUM,
+//         PARM='-f &HLQ/batch/prime-number.dat.p01 &HLQ/report/prime-number.p01.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//PRIMEN02 EXEC PGM=PRIMENUM,
+//         PARM='-f &HLQ/batch/prime-number.dat.p02 &HLQ/report/prime-number.p02.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//PRIMEN03 EXEC PGM=PRIMENUM,
+//         PARM='-f &HLQ/batch/prime-number.dat.p03 &HLQ/report/prime-number.p03.rpt'
+//SYSOUT   DD   SYSOUT=*
+//*
+//FMERGE   EXEC PGM=FMERGE,
+//         PARM='-c &HLQ/batch/prime-number-merge.ctl &HLQ/report/prime-number.rpt'
+//SYSOUT   DD   SYSOUT=*
