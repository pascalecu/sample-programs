@@ -0,0 +1,9 @@
+//UTILRUN  JOB  ACCT,'NIGHTLY UTIL SUITE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Sample job that invokes the UTILNITE cataloged procedure to   *
+//* run tonight's utility suite batch. Point HLQ at the run's     *
+//* working path (batch input extracts under HLQ/batch, reports   *
+//* under HLQ/report) before submitting. Keep HLQ at or under 22   *
+//* characters - see the PARM= length note in UTILNITE for why.    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC UTILNITE,HLQ='/prod/util/20260808'
