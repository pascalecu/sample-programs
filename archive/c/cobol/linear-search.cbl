@@ -1,19 +1,44 @@
 identification division.
 program-id. linear-search.
 
+environment division.
+input-output section.
+file-control.
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select key-file assign to dynamic key-filename
+        organization is indexed
+        access mode is random
+        record key is key-file-num
+        file status is key-file-status.
+
 data division.
+file section.
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  key-file.
+01  key-file-record.
+    05 key-file-num   pic s9(9).
+
 working-storage section.
 
+copy "auditlog-ws.cpy".
+
 01 MAX-ENTRIES       constant as 100.
 01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 3 times.
 01 list-string       pic x(1100).
 01 target-string     pic x(20).
 01 ws-token          pic x(20).
 01 ws-ptr            binary-long.
 01 num-count         binary-long value 0.
 01 num-list.
-   05 num            pic s9(9) 
-                     occurs 1 to MAX-ENTRIES 
+   05 num            pic s9(9)
+                     occurs 1 to MAX-ENTRIES
                      depending on num-count
                      indexed by num-idx.
 01 target-number     pic s9(9).
@@ -21,43 +46,107 @@ working-storage section.
    88 item-found     value 'T'.
    88 item-not-found value 'F'.
 
+01 run-mode          pic x value 'C'.
+   88 mode-cmdline   value 'C'.
+   88 mode-indexed   value 'I'.
+
+01 key-filename      pic x(100).
+01 key-file-status   pic xx.
+
 procedure division.
 
 main.
+    move "linear-search" to audit-program-id
     perform validate-args
-    perform parse-and-validate-input
-    perform linear-search
-    
+
+    if mode-indexed
+        perform run-indexed-lookup
+    else
+        perform parse-and-validate-input
+        perform linear-search
+    end-if
+
     if item-found
         display "true"
+        move "true" to audit-result-value
     else
         display "false"
+        move "false" to audit-result-value
     end-if
+
+    if mode-cmdline
+        perform display-control-total
+    end-if
+
+    move target-string to audit-input-value
+    perform log-audit-entry
     goback.
 
 validate-args.
     accept argc from argument-number
 
-    if argc <> 2
+    if argc <> 2 and argc <> 3
         perform display-usage
     end-if
 
-    accept list-string from argument-value
-    accept target-string from argument-value
-    
-    if list-string = spaces or target-string = spaces
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    if argc = 2
+        set mode-cmdline to true
+        move arg-val(1) to list-string
+        move arg-val(2) to target-string
+
+        if list-string = spaces or target-string = spaces
+            perform display-usage
+        end-if
+
+        if function test-numval(target-string) <> 0
+            perform display-usage
+        end-if
+
+        move function numval(target-string) to target-number
+        exit paragraph
+    end-if
+
+    if arg-val(1) <> "-i"
+        perform display-usage
+    end-if
+
+    set mode-indexed to true
+    move arg-val(2) to key-filename
+    move arg-val(3) to target-string
+
+    if target-string = spaces
         perform display-usage
     end-if
 
     if function test-numval(target-string) <> 0
         perform display-usage
     end-if
-    
+
     move function numval(target-string) to target-number.
 
+run-indexed-lookup.
+    open input key-file
+    if key-file-status <> "00"
+        perform display-usage
+    end-if
+
+    move target-number to key-file-num
+    read key-file
+        invalid key
+            set item-not-found to true
+        not invalid key
+            set item-found to true
+    end-read
+
+    close key-file.
+
 parse-and-validate-input.
     move 1 to ws-ptr
-    perform until ws-ptr > length of list-string 
+    perform until ws-ptr > length of list-string
                or list-string(ws-ptr:) = spaces
 
         move spaces to ws-token
@@ -87,12 +176,45 @@ parse-and-validate-input.
 
 linear-search.
     set item-not-found to true
-    search num
-        when num(num-idx) = target-number
+    perform varying num-idx from 1 by 1 until num-idx > num-count
+        if num(num-idx) = target-number
             set item-found to true
-    end-search.
+            display "Match at position: " num-idx
+        end-if
+    end-perform.
+
+display-control-total.
+    display "Control total: " num-count
+            " entries scanned - full table searched".
 
 display-usage.
-    display 'Usage: please provide a list of integers ' 
-            '("1, 4, 5, 11, 12") and the integer to find ("11")'
+    display 'Usage: please provide a list of integers '
+            '("1, 4, 5, 11, 12") and the integer to find ("11"), '
+            'or -i <indexed-key-file> <integer> for a production '
+            'indexed-file lookup'
+    move 16 to return-code
     stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
