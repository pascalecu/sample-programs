@@ -1,9 +1,85 @@
 identification division.
 program-id. palindromic-number.
 
+environment division.
+input-output section.
+file-control.
+    select in-file assign to dynamic in-filename
+        organization is line sequential
+        file status is in-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select checkpoint-file assign to dynamic checkpoint-filename
+        organization is line sequential
+        file status is checkpoint-file-status.
+
+    select exception-file assign to dynamic exception-filename
+        organization is line sequential
+        file status is exception-file-status.
+
+    select trend-master assign to dynamic trend-master-filename
+        organization is line sequential
+        file status is trend-master-status.
+
 data division.
+file section.
+fd  in-file.
+    copy "numeric-input-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(80).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  checkpoint-file.
+    copy "checkpoint-fd.cpy".
+
+fd  exception-file.
+    copy "exception-fd.cpy".
+
+fd  trend-master.
+    copy "trend-fd.cpy".
+
 working-storage section.
+
+copy "auditlog-ws.cpy".
+copy "checkpoint-ws.cpy".
+copy "report-header-ws.cpy".
+copy "exception-ws.cpy".
+copy "run-summary-ws.cpy".
+copy "trend-ws.cpy".
+
+01 ckpt-skip-idx     binary-long.
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 5 times.
+
+01 run-mode          pic x value 'N'.
+   88 mode-number    value 'N'.
+   88 mode-string    value 'S'.
+   88 mode-batch     value 'B'.
+
+01 validate-only-flag pic x value 'N'.
+   88 mode-validate-only value 'Y'.
+
+01 severity-mode     pic x value 'W'.
+   88 severity-warn  value 'W'.
+   88 severity-halt  value 'H'.
+
+01 valid-count       pic 9(9) value 0.
+01 invalid-count     pic 9(9) value 0.
+
 01 cmdargs            pic x(38).
+01 input-string        pic x(100).
 
 01 buffer-num-area.
     05 buffer-num     pic 9(15).
@@ -14,37 +90,601 @@ working-storage section.
 01 digit              pic 9.
 01 original           pic s9(15) comp.
 
+01 in-filename          pic x(100).
+01 in-file-status       pic xx.
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+
+01 hit-count        pic 9(9) value 0.
+01 miss-count       pic 9(9) value 0.
+01 scanned-count    pic 9(9) value 0.
+01 rejected-count   pic 9(9) value 0.
+01 blank-count       pic 9(9) value 0.
+01 records-read      pic 9(9) value 0.
+01 records-accounted pic 9(9) value 0.
+
+01 MAX-DUP-VALUES constant as 2000.
+01 dup-scan-count    binary-long value 0.
+01 dup-table.
+   05 dup-entry       occurs 1 to MAX-DUP-VALUES
+                       depending on dup-scan-count.
+      10 dup-value     pic s9(15) comp.
+      10 dup-tally     pic 9(9).
+01 dup-find-idx      binary-long.
+01 dup-groups-found  binary-long value 0.
+01 dup-scan-truncated pic x value 'N'.
+   88 dup-scan-was-truncated value 'Y'.
+01 dup-scan-value    pic s9(15) comp.
+01 dup-disp          pic z(14)9.
+01 dup-tally-disp    pic z(8)9.
+
 procedure division.
+
 main.
-    accept cmdargs from command-line
+    move "palindromic-number" to audit-program-id
+    perform validate-args
 
-    if cmdargs = spaces or function trim(cmdargs) is not numeric
-        perform show-usage
-    end-if
+    evaluate true
+        when mode-batch and mode-validate-only
+            perform run-validate-only-mode
+            move in-filename to audit-input-value
+            move "validate-only pass (see report)" to audit-result-value
 
-    move function trim(cmdargs) to buffer-num
-    move buffer-num to num
+        when mode-batch
+            perform run-batch-mode
+            move in-filename to audit-input-value
+            move spaces to audit-result-value
+            string "batch: read=" records-read
+                   " processed=" scanned-count
+                   " rejected=" rejected-count
+                   delimited by size into audit-result-value
 
-    if num < 0
+        when mode-string
+            move input-string to audit-input-value
+            if function trim(input-string) =
+               function reverse(function trim(input-string))
+                display "true"
+                move "true" to audit-result-value
+            else
+                display "false"
+                move "false" to audit-result-value
+            end-if
+
+        when other
+            if cmdargs = spaces or function trim(cmdargs) is not numeric
+                perform show-usage
+            end-if
+
+            move function trim(cmdargs) to buffer-num
+            move buffer-num to num
+
+            if num < 0
+                perform show-usage
+            end-if
+
+            perform check-numeric-palindrome
+
+            move cmdargs to audit-input-value
+            if rev = original
+                display "true"
+                move "true" to audit-result-value
+            else
+                display "false"
+                move "false" to audit-result-value
+            end-if
+    end-evaluate
+
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
         perform show-usage
     end-if
 
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 1
+            set mode-number to true
+            move arg-val(1) to cmdargs
+
+        when argc = 2 and arg-val(1) = "-s"
+            set mode-string to true
+            move arg-val(2) to input-string
+            if input-string = spaces
+                perform show-usage
+            end-if
+
+        when argc = 3 and arg-val(1) = "-f"
+            set mode-batch to true
+            move arg-val(2) to in-filename
+            move arg-val(3) to report-filename
+
+        when argc = 4 and arg-val(1) = "-f" and arg-val(2) = "-v"
+            set mode-batch to true
+            set mode-validate-only to true
+            move arg-val(3) to in-filename
+            move arg-val(4) to report-filename
+
+        when argc = 5 and arg-val(1) = "-f" and arg-val(2) = "-s"
+                and (arg-val(3) = "H" or arg-val(3) = "W")
+            set mode-batch to true
+            move arg-val(3) to severity-mode
+            move arg-val(4) to in-filename
+            move arg-val(5) to report-filename
+
+        when other
+            perform show-usage
+    end-evaluate.
+
+check-numeric-palindrome.
     move num to original
     move num to temp
+    move 0 to rev
 
     perform until temp = 0
         divide temp by 10 giving temp remainder digit
         compute rev = (rev * 10) + digit
+    end-perform.
+
+run-batch-mode.
+    accept rsum-start-time from time
+
+    perform scan-for-duplicates
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "PALINDROMIC-NUMBER BATCH RUN" to rpt-program-title
+    perform init-report-header
+    perform write-duplicate-check-section
+
+    move spaces to checkpoint-filename
+    string function trim(in-filename) ".ckpt"
+           delimited by size into checkpoint-filename
+
+    perform resume-from-checkpoint
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform scan-one-record
+        add 1 to checkpoint-rec-num
+        if function mod(checkpoint-rec-num, CHECKPOINT-INTERVAL) = 0
+            perform write-checkpoint
+        end-if
+        read in-file
+    end-perform
+
+    close in-file
+    perform clear-checkpoint
+
+    move spaces to report-file-record
+    string "Scanned: " scanned-count
+           "  Palindromes: " hit-count
+           "  Not palindrome: " miss-count
+           "  Rejected: " rejected-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted = scanned-count + rejected-count + blank-count
+
+    move spaces to report-file-record
+    if records-read = records-accounted
+        string "Reconciliation: read " records-read
+               " = accounted " records-accounted " OK"
+               delimited by size into report-file-record
+    else
+        string "Reconciliation: MISMATCH read " records-read
+               " <> accounted " records-accounted
+               delimited by size into report-file-record
+    end-if
+    write report-file-record
+
+    perform write-run-summary-footer
+    perform write-trend-record
+
+    close report-file
+    close exception-file.
+
+write-trend-record.
+    move "palindromic-number" to trend-program-id
+    move rpt-run-date-disp to trend-run-date
+    move scanned-count to trend-total-count
+    move hit-count to trend-hit-count
+    move rejected-count to trend-reject-count
+
+    open extend trend-master
+    if trend-master-status = "05" or trend-master-status = "35"
+        open output trend-master
+    end-if
+
+    write trend-master-record
+
+    close trend-master.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    string "Run summary: read " records-read
+           "  processed " records-accounted
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+write-exception-line.
+    write exception-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+scan-for-duplicates.
+    move 0 to dup-scan-count
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    read in-file
+    perform until in-file-status = "10"
+        perform check-duplicate-record
+        read in-file
+    end-perform
+
+    close in-file.
+
+check-duplicate-record.
+    if function trim(in-file-record) = spaces
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        exit paragraph
+    end-if
+
+    if function trim(in-file-record) not numeric
+        exit paragraph
+    end-if
+
+    compute dup-scan-value = function numval(in-file-record)
+
+    move 0 to dup-find-idx
+    perform varying dup-find-idx from 1 by 1 until dup-find-idx > dup-scan-count
+        if dup-value(dup-find-idx) = dup-scan-value
+            add 1 to dup-tally(dup-find-idx)
+            exit perform
+        end-if
+    end-perform
+
+    if dup-find-idx > dup-scan-count and dup-scan-count >= MAX-DUP-VALUES
+        set dup-scan-was-truncated to true
+    end-if
+
+    if dup-find-idx > dup-scan-count and dup-scan-count < MAX-DUP-VALUES
+        add 1 to dup-scan-count
+        move dup-scan-count to dup-find-idx
+        move dup-scan-value to dup-value(dup-find-idx)
+        move 1 to dup-tally(dup-find-idx)
+    end-if.
+
+write-duplicate-check-section.
+    move spaces to report-file-record
+    string "Duplicate check (input scanned before processing):"
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move 0 to dup-groups-found
+    perform varying dup-find-idx from 1 by 1 until dup-find-idx > dup-scan-count
+        if dup-tally(dup-find-idx) > 1
+            add 1 to dup-groups-found
+            move dup-value(dup-find-idx) to dup-disp
+            move dup-tally(dup-find-idx) to dup-tally-disp
+            move spaces to report-file-record
+            string "  " function trim(dup-disp)
+                   " appears " function trim(dup-tally-disp) " times"
+                   delimited by size into report-file-record
+            perform write-detail-line
+        end-if
     end-perform
 
+    if dup-groups-found = 0
+        move spaces to report-file-record
+        string "  no duplicate values found"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-if
+
+    if dup-scan-was-truncated
+        move spaces to report-file-record
+        string "  duplicate check truncated at " MAX-DUP-VALUES
+               " distinct values"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-if
+
+    move spaces to report-file-record
+    perform write-detail-line.
+
+resume-from-checkpoint.
+    move 0 to checkpoint-rec-num
+
+    open input checkpoint-file
+    if checkpoint-file-status = "00"
+        read checkpoint-file
+        if checkpoint-file-status = "00"
+            move checkpoint-file-record to checkpoint-rec-num
+        end-if
+        close checkpoint-file
+    end-if
+
+    perform varying ckpt-skip-idx from 1 by 1
+            until ckpt-skip-idx > checkpoint-rec-num
+                or in-file-status = "10"
+        read in-file
+    end-perform.
+
+write-checkpoint.
+    open output checkpoint-file
+    move checkpoint-rec-num to checkpoint-file-record
+    write checkpoint-file-record
+    close checkpoint-file.
+
+clear-checkpoint.
+    open output checkpoint-file
+    close checkpoint-file.
+
+scan-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to rejected-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": REJECTED (not numeric)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    if function trim(in-file-record) not numeric
+        add 1 to rejected-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": REJECTED (decimal not allowed)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    compute num = function numval(in-file-record)
+
+    if num < 0
+        add 1 to rejected-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": REJECTED (negative)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    add 1 to scanned-count
+    perform check-numeric-palindrome
+
+    move spaces to report-file-record
     if rev = original
-        display "true"
+        add 1 to hit-count
+        string function trim(in-file-record) ": Palindrome"
+               delimited by size into report-file-record
     else
-        display "false"
+        add 1 to miss-count
+        string function trim(in-file-record) ": Not palindrome"
+               delimited by size into report-file-record
     end-if
+    perform write-detail-line.
 
-    stop run.
+run-validate-only-mode.
+    accept rsum-start-time from time
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "PALINDROMIC-NUMBER PRE-FLIGHT VALIDATION" to rpt-program-title
+    perform init-report-header
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform validate-one-record
+        read in-file
+    end-perform
+
+    close in-file
+
+    move spaces to report-file-record
+    string "Validate: scanned " records-read
+           " valid " valid-count
+           " invalid " invalid-count
+           " blank " blank-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted = valid-count + invalid-count + blank-count
+
+    perform write-run-summary-footer
+
+    close report-file
+    close exception-file
+
+    if invalid-count > 0
+        move 4 to return-code
+    end-if.
+
+validate-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to invalid-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": INVALID (not numeric)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function trim(in-file-record) not numeric
+        add 1 to invalid-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": INVALID (decimal not allowed)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    compute num = function numval(in-file-record)
+
+    if num < 0
+        add 1 to invalid-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": INVALID (negative)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    add 1 to valid-count.
 
 show-usage.
-    display "Usage: please input a non-negative integer"
-    stop run.
\ No newline at end of file
+    display "Usage: please input a non-negative integer, "
+            "or -s <string> to check a string palindrome, "
+            "or -f <input-file> <report-file> for a batch scan, "
+            "or -f -v <input-file> <report-file> for a validate-only "
+            "pre-flight pass, "
+            "or -f -s H|W <input-file> <report-file> to set reject "
+            "severity (H halts the run on the first rejected record, "
+            "W warns and continues - the default)"
+    move 16 to return-code
+    stop run.
+
+halt-on-reject.
+    display "HALTED: severity H - rejected record found, run stopped "
+            "(see exception file)"
+    move 8 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
