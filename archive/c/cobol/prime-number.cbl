@@ -1,77 +1,792 @@
 identification division.
 program-id. prime-number.
 
+environment division.
+input-output section.
+file-control.
+    select in-file assign to dynamic in-filename
+        organization is line sequential
+        file status is in-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select checkpoint-file assign to dynamic checkpoint-filename
+        organization is line sequential
+        file status is checkpoint-file-status.
+
+    select exception-file assign to dynamic exception-filename
+        organization is line sequential
+        file status is exception-file-status.
+
+    select extract-file assign to dynamic extract-filename
+        organization is line sequential
+        file status is extract-file-status.
+
+    select trend-master assign to dynamic trend-master-filename
+        organization is line sequential
+        file status is trend-master-status.
+
 data division.
+file section.
+fd  in-file.
+    copy "numeric-input-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(80).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  checkpoint-file.
+    copy "checkpoint-fd.cpy".
+
+fd  exception-file.
+    copy "exception-fd.cpy".
+
+fd  extract-file.
+    copy "extract-fd.cpy".
+
+fd  trend-master.
+    copy "trend-fd.cpy".
+
 working-storage section.
 
+copy "auditlog-ws.cpy".
+copy "checkpoint-ws.cpy".
+copy "report-header-ws.cpy".
+copy "exception-ws.cpy".
+copy "extract-ws.cpy".
+copy "run-summary-ws.cpy".
+copy "trend-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-values.
+   05 arg-val        pic x(38) occurs 5 times.
+
+01 run-mode          pic x value 'S'.
+   88 mode-single    value 'S'.
+   88 mode-batch     value 'B'.
+   88 mode-range     value 'R'.
+
+01 validate-only-flag pic x value 'N'.
+   88 mode-validate-only value 'Y'.
+
+01 severity-mode     pic x value 'W'.
+   88 severity-warn  value 'W'.
+   88 severity-halt  value 'H'.
+
+01 valid-count       pic 9(9) value 0.
+01 invalid-count     pic 9(9) value 0.
+
 01 cmdargs     pic x(38).
 01 num         pic s9(15) comp.
 01 dot-count   pic 9 value 0.
 01 cnt         pic s9(15).
 01 upper-limit pic s9(15).
-01 step        pic 9 value 2.
+01 step-amt    pic 9 value 2.
+
+01 is-prime-flag     pic x value 'N'.
+   88 number-is-prime     value 'Y'.
+   88 number-is-composite value 'N'.
+
+01 in-filename          pic x(100).
+01 in-file-status       pic xx.
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+
+01 prime-count       pic 9(9) value 0.
+01 composite-count   pic 9(9) value 0.
+01 reject-count      pic 9(9) value 0.
+01 blank-count       pic 9(9) value 0.
+01 records-read      pic 9(9) value 0.
+01 records-accounted pic 9(9) value 0.
+01 classified-count  pic 9(9) value 0.
+01 out-line          pic x(80).
+01 out-num            pic z(14)9.
+01 range-low-disp     pic x(15).
+01 range-high-disp    pic x(15).
+
+01 MAX-RANGE constant as 1000000.
+01 range-low         pic s9(15) comp.
+01 range-high        pic s9(15) comp.
+01 sieve-idx          pic s9(15) comp.
+01 sieve-mult          pic s9(15) comp.
+01 sieve-table.
+   05 is-composite   occurs 0 to MAX-RANGE
+                      depending on range-high
+                      pic 9 value 0.
+
+01 MAX-DUP-VALUES constant as 2000.
+01 dup-scan-count    binary-long value 0.
+01 dup-table.
+   05 dup-entry       occurs 1 to MAX-DUP-VALUES
+                       depending on dup-scan-count.
+      10 dup-value     pic s9(15) comp.
+      10 dup-tally     pic 9(9).
+01 dup-find-idx      binary-long.
+01 dup-groups-found  binary-long value 0.
+01 dup-scan-truncated pic x value 'N'.
+   88 dup-scan-was-truncated value 'Y'.
+01 dup-scan-value    pic s9(15) comp.
+01 dup-disp          pic z(14)9.
+01 dup-tally-disp    pic z(8)9.
 
 procedure division.
 
 main.
-    accept cmdargs from command-line
+    move "prime-number" to audit-program-id
+    perform validate-args
 
+    evaluate true
+        when mode-batch and mode-validate-only
+            perform run-validate-only-mode
+            move in-filename to audit-input-value
+            move "validate-only pass (see report)" to audit-result-value
+        when mode-batch
+            perform run-batch-mode
+            move in-filename to audit-input-value
+            compute classified-count = prime-count + composite-count
+            move spaces to audit-result-value
+            string "batch: read=" records-read
+                   " processed=" classified-count
+                   " rejected=" reject-count
+                   delimited by size into audit-result-value
+        when mode-range
+            perform run-range-mode
+            move range-low-disp to audit-input-value
+            move "range run (see trailer)" to audit-result-value
+        when other
+            perform run-single-mode
+            move cmdargs to audit-input-value
+            if number-is-prime
+                move "prime" to audit-result-value
+            else
+                move "composite" to audit-result-value
+            end-if
+    end-evaluate
+
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
+        perform show-usage
+    end-if
+
+    if argc > 5
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 1
+            set mode-single to true
+            move arg-val(1) to cmdargs
+
+        when argc = 3 and arg-val(1) = "-f"
+            set mode-batch to true
+            move arg-val(2) to in-filename
+            move arg-val(3) to report-filename
+
+        when argc = 4 and arg-val(1) = "-f" and arg-val(2) = "-v"
+            set mode-batch to true
+            set mode-validate-only to true
+            move arg-val(3) to in-filename
+            move arg-val(4) to report-filename
+
+        when argc = 5 and arg-val(1) = "-f" and arg-val(2) = "-s"
+                and (arg-val(3) = "H" or arg-val(3) = "W")
+            set mode-batch to true
+            move arg-val(3) to severity-mode
+            move arg-val(4) to in-filename
+            move arg-val(5) to report-filename
+
+        when argc = 4 and arg-val(1) = "-r"
+            set mode-range to true
+            move arg-val(4) to report-filename
+            if function test-numval(arg-val(2)) <> 0
+               or function test-numval(arg-val(3)) <> 0
+                perform show-usage
+            end-if
+            compute range-low  = function numval(arg-val(2))
+            compute range-high = function numval(arg-val(3))
+            if range-low < 2 or range-high > MAX-RANGE
+               or range-low > range-high
+                perform show-usage
+            end-if
+
+        when other
+            perform show-usage
+    end-evaluate.
+
+run-single-mode.
+    perform validate-single-value
+    perform test-is-prime
+
+    if number-is-prime
+        perform print-prime
+    else
+        perform print-composite
+    end-if.
+
+validate-single-value.
     if function test-numval(cmdargs) not = 0
         perform show-usage
-        stop run
     end-if
 
     inspect cmdargs tallying dot-count for all "."
     if dot-count > 0
         perform show-usage
-        stop run
     end-if
 
     compute num = function numval(cmdargs)
 
     if num < 0
         perform show-usage
-        stop run
-    end-if
+    end-if.
+
+test-is-prime.
+    set number-is-composite to true
 
     evaluate num
         when 0
         when 1
-            perform print-composite
-            stop run
+            exit paragraph
         when 2
         when 3
-            perform print-prime
-            stop run
+            set number-is-prime to true
+            exit paragraph
     end-evaluate
 
     if function mod(num 2) = 0 or function mod(num 3) = 0
-        perform print-composite
-        stop run
+        exit paragraph
     end-if
 
     compute upper-limit = function integer-part(function sqrt(num))
 
     move 5 to cnt
-    move 2 to step
+    move 2 to step-amt
 
     perform until cnt > upper-limit
         if function mod(num cnt) = 0
-            perform print-composite
-            stop run
+            exit paragraph
         end-if
 
-        add step to cnt
+        add step-amt to cnt
 
-        if step = 2
-            move 4 to step
+        if step-amt = 2
+            move 4 to step-amt
         else
-            move 2 to step
+            move 2 to step-amt
         end-if
     end-perform
 
-    perform print-prime
-    stop run.
+    set number-is-prime to true.
+
+run-batch-mode.
+    accept rsum-start-time from time
+
+    perform scan-for-duplicates
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to extract-filename
+    string function trim(report-filename) ".ext"
+           delimited by size into extract-filename
+    open output extract-file
+    if extract-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "PRIME-NUMBER BATCH RUN" to rpt-program-title
+    perform init-report-header
+    perform write-duplicate-check-section
+
+    move spaces to checkpoint-filename
+    string function trim(in-filename) ".ckpt"
+           delimited by size into checkpoint-filename
+
+    perform resume-from-checkpoint
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform classify-one-record
+        add 1 to checkpoint-rec-num
+        if function mod(checkpoint-rec-num, CHECKPOINT-INTERVAL) = 0
+            perform write-checkpoint
+        end-if
+        read in-file
+    end-perform
+
+    close in-file
+    perform clear-checkpoint
+
+    move spaces to report-file-record
+    string "Primes: " prime-count
+           "  Composites: " composite-count
+           "  Rejects: " reject-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted =
+        prime-count + composite-count + reject-count + blank-count
+
+    move spaces to report-file-record
+    if records-read = records-accounted
+        string "Reconciliation: read " records-read
+               " = accounted " records-accounted " OK"
+               delimited by size into report-file-record
+    else
+        string "Reconciliation: MISMATCH read " records-read
+               " <> accounted " records-accounted
+               delimited by size into report-file-record
+    end-if
+    write report-file-record
+
+    perform write-run-summary-footer
+    perform write-trend-record
+
+    close report-file
+    close exception-file
+    close extract-file.
+
+write-trend-record.
+    move "prime-number" to trend-program-id
+    move rpt-run-date-disp to trend-run-date
+    compute trend-total-count = prime-count + composite-count
+    move prime-count to trend-hit-count
+    move reject-count to trend-reject-count
+
+    open extend trend-master
+    if trend-master-status = "05" or trend-master-status = "35"
+        open output trend-master
+    end-if
+
+    write trend-master-record
+
+    close trend-master.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    string "Run summary: read " records-read
+           "  processed " records-accounted
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+write-exception-line.
+    write exception-file-record.
+
+write-extract-record.
+    move function trim(out-num) to extract-record-id
+    move rpt-run-date-disp to extract-run-date
+    write extract-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+scan-for-duplicates.
+    move 0 to dup-scan-count
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    read in-file
+    perform until in-file-status = "10"
+        perform check-duplicate-record
+        read in-file
+    end-perform
+
+    close in-file.
+
+check-duplicate-record.
+    if function trim(in-file-record) = spaces
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        exit paragraph
+    end-if
+
+    move 0 to dot-count
+    inspect in-file-record tallying dot-count for all "."
+    if dot-count > 0
+        exit paragraph
+    end-if
+
+    compute dup-scan-value = function numval(in-file-record)
+
+    move 0 to dup-find-idx
+    perform varying dup-find-idx from 1 by 1 until dup-find-idx > dup-scan-count
+        if dup-value(dup-find-idx) = dup-scan-value
+            add 1 to dup-tally(dup-find-idx)
+            exit perform
+        end-if
+    end-perform
+
+    if dup-find-idx > dup-scan-count and dup-scan-count >= MAX-DUP-VALUES
+        set dup-scan-was-truncated to true
+    end-if
+
+    if dup-find-idx > dup-scan-count and dup-scan-count < MAX-DUP-VALUES
+        add 1 to dup-scan-count
+        move dup-scan-count to dup-find-idx
+        move dup-scan-value to dup-value(dup-find-idx)
+        move 1 to dup-tally(dup-find-idx)
+    end-if.
+
+write-duplicate-check-section.
+    move spaces to report-file-record
+    string "Duplicate check (input scanned before processing):"
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move 0 to dup-groups-found
+    perform varying dup-find-idx from 1 by 1 until dup-find-idx > dup-scan-count
+        if dup-tally(dup-find-idx) > 1
+            add 1 to dup-groups-found
+            move dup-value(dup-find-idx) to dup-disp
+            move dup-tally(dup-find-idx) to dup-tally-disp
+            move spaces to report-file-record
+            string "  " function trim(dup-disp)
+                   " appears " function trim(dup-tally-disp) " times"
+                   delimited by size into report-file-record
+            perform write-detail-line
+        end-if
+    end-perform
+
+    if dup-groups-found = 0
+        move spaces to report-file-record
+        string "  no duplicate values found"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-if
+
+    if dup-scan-was-truncated
+        move spaces to report-file-record
+        string "  duplicate check truncated at " MAX-DUP-VALUES
+               " distinct values"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-if
+
+    move spaces to report-file-record
+    perform write-detail-line.
+
+resume-from-checkpoint.
+    move 0 to checkpoint-rec-num
+
+    open input checkpoint-file
+    if checkpoint-file-status = "00"
+        read checkpoint-file
+        if checkpoint-file-status = "00"
+            move checkpoint-file-record to checkpoint-rec-num
+        end-if
+        close checkpoint-file
+    end-if
+
+    perform varying sieve-idx from 1 by 1
+            until sieve-idx > checkpoint-rec-num
+                or in-file-status = "10"
+        read in-file
+    end-perform.
+
+write-checkpoint.
+    open output checkpoint-file
+    move checkpoint-rec-num to checkpoint-file-record
+    write checkpoint-file-record
+    close checkpoint-file.
+
+clear-checkpoint.
+    open output checkpoint-file
+    close checkpoint-file.
+
+classify-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to reject-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": REJECTED (not numeric)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    move 0 to dot-count
+    inspect in-file-record tallying dot-count for all "."
+    if dot-count > 0
+        add 1 to reject-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": REJECTED (decimal not allowed)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    compute num = function numval(in-file-record)
+
+    if num < 0
+        add 1 to reject-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": REJECTED (negative)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    perform test-is-prime
+
+    move num to out-num
+    move spaces to report-file-record
+    if number-is-prime
+        add 1 to prime-count
+        string function trim(out-num) ": PRIME"
+               delimited by size into report-file-record
+        move "PRIME" to extract-classification
+    else
+        add 1 to composite-count
+        string function trim(out-num) ": COMPOSITE"
+               delimited by size into report-file-record
+        move "COMPOSITE" to extract-classification
+    end-if
+    perform write-detail-line
+    perform write-extract-record.
+
+run-validate-only-mode.
+    accept rsum-start-time from time
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "PRIME-NUMBER PRE-FLIGHT VALIDATION" to rpt-program-title
+    perform init-report-header
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform validate-one-record
+        read in-file
+    end-perform
+
+    close in-file
+
+    move spaces to report-file-record
+    string "Validate: scanned " records-read
+           " valid " valid-count
+           " invalid " invalid-count
+           " blank " blank-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted = valid-count + invalid-count + blank-count
+
+    perform write-run-summary-footer
+
+    close report-file
+    close exception-file
+
+    if invalid-count > 0
+        move 4 to return-code
+    end-if.
+
+validate-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to invalid-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": INVALID (not numeric)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    move 0 to dot-count
+    inspect in-file-record tallying dot-count for all "."
+    if dot-count > 0
+        add 1 to invalid-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": INVALID (decimal not allowed)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    compute num = function numval(in-file-record)
+
+    if num < 0
+        add 1 to invalid-count
+        move spaces to report-file-record
+        string function trim(in-file-record)
+               ": INVALID (negative)"
+               delimited by size into report-file-record
+        perform write-detail-line
+        move report-file-record to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    add 1 to valid-count.
+
+run-range-mode.
+    perform varying sieve-idx from 2 by 1 until sieve-idx > range-high
+        if is-composite(sieve-idx) = 0
+            compute sieve-mult = sieve-idx * 2
+            perform varying sieve-mult from sieve-mult by sieve-idx
+                    until sieve-mult > range-high
+                move 1 to is-composite(sieve-mult)
+            end-perform
+        end-if
+    end-perform
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move 0 to prime-count
+    perform varying sieve-idx from range-low by 1 until sieve-idx > range-high
+        if is-composite(sieve-idx) = 0
+            add 1 to prime-count
+            move sieve-idx to out-num
+            move spaces to report-file-record
+            move function trim(out-num) to report-file-record
+            write report-file-record
+        end-if
+    end-perform
+
+    move range-low to out-num
+    move function trim(out-num) to range-low-disp
+    move range-high to out-num
+    move function trim(out-num) to range-high-disp
+
+    move spaces to report-file-record
+    string "Primes found between " delimited by size
+           range-low-disp delimited by space
+           " and " delimited by size
+           range-high-disp delimited by space
+           ": " prime-count delimited by size
+           into report-file-record
+    write report-file-record
+
+    close report-file.
 
 print-prime.
     display "prime".
@@ -80,5 +795,43 @@ print-composite.
     display "composite".
 
 show-usage.
-    display "Usage: please input a non-negative integer"
+    display "Usage: please input a non-negative integer, "
+            "or -f <input-file> <report-file> for batch mode, "
+            "or -f -v <input-file> <report-file> for a validate-only "
+            "pre-flight pass, "
+            "or -f -s H|W <input-file> <report-file> to set reject "
+            "severity (H halts the run on the first rejected record, "
+            "W warns and continues - the default), "
+            "or -r <low> <high> <report-file> for a sieve range report"
+    move 16 to return-code
+    stop run.
+
+halt-on-reject.
+    display "HALTED: severity H - rejected record found, run stopped "
+            "(see exception file)"
+    move 8 to return-code
     stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
