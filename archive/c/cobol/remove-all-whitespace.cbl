@@ -1,56 +1,142 @@
 identification division.
 program-id. remove-all-whitespace.
 
+environment division.
+input-output section.
+file-control.
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
 data division.
+file section.
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
 working-storage section.
-01  arg-count           pic 9(4) comp.
+
+copy "auditlog-ws.cpy".
+
+01  argc                pic 9(4) comp.
+01  arg-idx             pic 9(4) comp.
+01  arg-val             pic x(500) occurs 2 times.
+
+01  run-mode            pic x value 'R'.
+    88 mode-remove      value 'R'.
+    88 mode-collapse    value 'C'.
+
 01  input-len           pic 9(4) comp.
 01  i                   pic 9(4) comp.
 01  out-ptr             pic 9(4) comp value 1.
+01  last-was-space      pic x value 'N'.
+    88 prev-was-space   value 'Y'.
 
 01  input-area.
     05  input-string    pic x(500).
-    05  in-char         redefines input-string 
+    05  in-char         redefines input-string
                         pic x occurs 500 times.
 
 01  output-area.
     05  output-string   pic x(500) value spaces.
-    05  out-char        redefines output-string 
+    05  out-char        redefines output-string
                         pic x occurs 500 times.
 
 procedure division.
 main.
-    accept arg-count from argument-number
-    if arg-count = 0
-        display "Usage: please provide a string"
-        stop run
+    move "remove-all-whitespace" to audit-program-id
+    accept argc from argument-number
+    if argc = 0
+        perform show-usage
     end-if
 
-    accept input-string from argument-value
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 1
+            set mode-remove to true
+            move arg-val(1) to input-string
+
+        when argc = 2 and arg-val(1) = "-c"
+            set mode-collapse to true
+            move arg-val(2) to input-string
+
+        when other
+            perform show-usage
+    end-evaluate
+
     if input-string = spaces
-        display "Usage: please provide a string"
-        stop run
+        perform show-usage
     end-if
 
-    inspect input-string replacing 
-        all x"09" by space  *> \t 
+    inspect input-string replacing
+        all x"09" by space  *> \t
         all x"0A" by space  *> \n
         all x"0D" by space. *> \r
 
     compute input-len = function stored-char-length(input-string)
 
-    perform varying i from 1 by 1 until i > input-len
-        if in-char(i) not = space
-            move in-char(i) to out-char(out-ptr)
-            add 1 to out-ptr
-        end-if
-    end-perform
+    if mode-collapse
+        perform varying i from 1 by 1 until i > input-len
+            if in-char(i) not = space
+                move in-char(i) to out-char(out-ptr)
+                add 1 to out-ptr
+                move "N" to last-was-space
+            else
+                if not prev-was-space
+                    move space to out-char(out-ptr)
+                    add 1 to out-ptr
+                end-if
+                move "Y" to last-was-space
+            end-if
+        end-perform
+    else
+        perform varying i from 1 by 1 until i > input-len
+            if in-char(i) not = space
+                move in-char(i) to out-char(out-ptr)
+                add 1 to out-ptr
+            end-if
+        end-perform
+    end-if
+
+    move input-string to audit-input-value
 
     if out-ptr > 1
         subtract 1 from out-ptr
         display output-string(1:out-ptr)
-    else
-        stop run
+        move output-string(1:out-ptr) to audit-result-value
     end-if
 
+    perform log-audit-entry
     goback.
+
+show-usage.
+    display "Usage: please provide a string, "
+            "or -c <string> to collapse whitespace to single spaces"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
