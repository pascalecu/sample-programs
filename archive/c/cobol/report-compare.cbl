@@ -0,0 +1,346 @@
+identification division.
+program-id. report-compare.
+
+environment division.
+input-output section.
+file-control.
+    select day1-file assign to dynamic day1-filename
+        organization is line sequential
+        file status is day1-file-status.
+
+    select day2-file assign to dynamic day2-filename
+        organization is line sequential
+        file status is day2-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+file section.
+fd  day1-file.
+01  day1-file-record pic x(120).
+
+fd  day2-file.
+01  day2-file-record pic x(120).
+
+fd  report-file.
+01  report-file-record pic x(160).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+copy "report-header-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 4 times.
+
+01 day1-filename         pic x(100).
+01 day1-file-status      pic xx.
+01 day2-filename         pic x(100).
+01 day2-file-status      pic xx.
+01 report-filename       pic x(100).
+01 report-file-status    pic xx.
+
+01 day1-lines-read   pic 9(9) value 0.
+01 day2-lines-read   pic 9(9) value 0.
+
+01 unchanged-count   pic 9(9) value 0.
+01 changed-count     pic 9(9) value 0.
+01 only-day1-count   pic 9(9) value 0.
+01 only-day2-count   pic 9(9) value 0.
+
+01 MAX-COMPARE-ENTRIES constant as 5000.
+01 cmp-count          binary-long value 0.
+01 cmp-table.
+   05 cmp-entry        occurs 1 to MAX-COMPARE-ENTRIES
+                        depending on cmp-count.
+      10 cmp-key        pic x(40).
+      10 cmp-class-day1 pic x(60).
+      10 cmp-matched    pic x value 'N'.
+         88 cmp-is-matched value 'Y'.
+
+01 cmp-find-idx       binary-long.
+
+01 parse-input        pic x(120).
+01 parse-key          pic x(40).
+01 parse-class         pic x(60).
+01 parse-is-data       pic x value 'N'.
+   88 parse-line-is-data value 'Y'.
+
+procedure division.
+
+main.
+    move "report-compare" to audit-program-id
+    perform validate-args
+    perform run-compare
+    move day1-filename to audit-input-value
+    move spaces to audit-result-value
+    string "compare: changed=" changed-count
+           " only-day1=" only-day1-count
+           " only-day2=" only-day2-count
+           delimited by size into audit-result-value
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc <> 4
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    if arg-val(1) <> "-c"
+        perform show-usage
+    end-if
+
+    move arg-val(2) to day1-filename
+    move arg-val(3) to day2-filename
+    move arg-val(4) to report-filename
+
+    if day1-filename = spaces or day2-filename = spaces
+       or report-filename = spaces
+        perform show-usage
+    end-if.
+
+run-compare.
+    accept rsum-start-time from time
+
+    open input day1-file
+    if day1-file-status <> "00"
+        perform show-usage
+    end-if
+
+    read day1-file
+    perform until day1-file-status = "10"
+        add 1 to day1-lines-read
+        perform add-day1-line
+        read day1-file
+    end-perform
+
+    close day1-file
+
+    open input day2-file
+    if day2-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "DAY-OVER-DAY CLASSIFICATION COMPARE" to rpt-program-title
+    perform init-report-header
+
+    read day2-file
+    perform until day2-file-status = "10"
+        add 1 to day2-lines-read
+        perform compare-day2-line
+        read day2-file
+    end-perform
+
+    close day2-file
+
+    perform write-only-in-day1-section
+    perform write-compare-summary
+    perform write-run-summary-footer
+
+    close report-file.
+
+add-day1-line.
+    move day1-file-record to parse-input
+    perform parse-report-line
+
+    if parse-line-is-data and cmp-count < MAX-COMPARE-ENTRIES
+        add 1 to cmp-count
+        move parse-key to cmp-key(cmp-count)
+        move parse-class to cmp-class-day1(cmp-count)
+        move "N" to cmp-matched(cmp-count)
+    end-if.
+
+compare-day2-line.
+    move day2-file-record to parse-input
+    perform parse-report-line
+
+    if not parse-line-is-data
+        exit paragraph
+    end-if
+
+    move 0 to cmp-find-idx
+    perform varying cmp-find-idx from 1 by 1 until cmp-find-idx > cmp-count
+        if cmp-key(cmp-find-idx) = parse-key
+           and not cmp-is-matched(cmp-find-idx)
+            exit perform
+        end-if
+    end-perform
+
+    if cmp-find-idx > cmp-count
+        add 1 to only-day2-count
+        move spaces to report-file-record
+        string "ONLY IN DAY 2: " function trim(parse-key)
+               "  classification=" function trim(parse-class)
+               delimited by size into report-file-record
+        perform write-detail-line
+    else
+        move "Y" to cmp-matched(cmp-find-idx)
+        if cmp-class-day1(cmp-find-idx) = parse-class
+            add 1 to unchanged-count
+        else
+            add 1 to changed-count
+            move spaces to report-file-record
+            string "CHANGED: " function trim(parse-key)
+                   "  day1=" function trim(cmp-class-day1(cmp-find-idx))
+                   "  day2=" function trim(parse-class)
+                   delimited by size into report-file-record
+            perform write-detail-line
+        end-if
+    end-if.
+
+write-only-in-day1-section.
+    perform varying cmp-find-idx from 1 by 1 until cmp-find-idx > cmp-count
+        if not cmp-is-matched(cmp-find-idx)
+            add 1 to only-day1-count
+            move spaces to report-file-record
+            string "ONLY IN DAY 1: " function trim(cmp-key(cmp-find-idx))
+                   "  classification=" function trim(cmp-class-day1(cmp-find-idx))
+                   delimited by size into report-file-record
+            perform write-detail-line
+        end-if
+    end-perform.
+
+write-compare-summary.
+    move spaces to report-file-record
+    perform write-detail-line
+
+    move spaces to report-file-record
+    string "Compare summary: unchanged " unchanged-count
+           "  changed " changed-count
+           "  only-in-day1 " only-day1-count
+           "  only-in-day2 " only-day2-count
+           delimited by size into report-file-record
+    perform write-detail-line.
+
+parse-report-line.
+    move spaces to parse-key
+    move spaces to parse-class
+    move "N" to parse-is-data
+
+    if parse-input = spaces
+        exit paragraph
+    end-if
+
+    if parse-input(1:2) = "  "
+        exit paragraph
+    end-if
+
+    if parse-input(1:1) >= "A" and parse-input(1:1) <= "Z"
+        exit paragraph
+    end-if
+
+    move "Y" to parse-is-data
+
+    unstring parse-input delimited by ": " into parse-key, parse-class
+    end-unstring
+
+    move function trim(parse-key) to parse-key
+
+    if parse-class = spaces
+        move "PRESENT" to parse-class
+    else
+        move function trim(parse-class) to parse-class
+    end-if.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    perform write-detail-line
+    move spaces to report-file-record
+    string "Run summary: day1 lines read " day1-lines-read
+           "  day2 lines read " day2-lines-read
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+show-usage.
+    display "Usage: report-compare -c <day1-report-file> <day2-report-file> "
+            "<diff-report-file>"
+    display "  compares two batch-mode report files from the same "
+            "program (e.g. prime-number or palindromic-number) and "
+            "highlights any value whose classification line changed, "
+            "appeared, or disappeared between the two runs"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
