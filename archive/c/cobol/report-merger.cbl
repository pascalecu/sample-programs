@@ -0,0 +1,199 @@
+identification division.
+program-id. report-merger.
+
+environment division.
+input-output section.
+file-control.
+    select control-file assign to dynamic control-filename
+        organization is line sequential
+        file status is control-file-status.
+
+    select partition-report-file assign to dynamic partition-report-filename
+        organization is line sequential
+        file status is partition-report-file-status.
+
+    select merged-file assign to dynamic merged-filename
+        organization is line sequential
+        file status is merged-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+file section.
+fd  control-file.
+01  control-file-record  pic x(200).
+
+fd  partition-report-file.
+01  partition-report-record pic x(500).
+
+fd  merged-file.
+01  merged-file-record   pic x(500).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 3 times.
+
+01 control-filename              pic x(100).
+01 control-file-status           pic xx.
+01 partition-report-filename     pic x(100).
+01 partition-report-file-status  pic xx.
+01 merged-filename               pic x(100).
+01 merged-file-status            pic xx.
+
+01 partitions-merged pic 9(9) value 0.
+01 partitions-disp   pic z(8)9.
+
+procedure division.
+
+main.
+    move "report-merger" to audit-program-id
+    perform validate-args
+    perform merge-partitions
+    move control-filename to audit-input-value
+    move "merged (see output file)" to audit-result-value
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc <> 3
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    if arg-val(1) <> "-c"
+        perform show-usage
+    end-if
+
+    move arg-val(2) to control-filename
+    move arg-val(3) to merged-filename
+
+    if control-filename = spaces or merged-filename = spaces
+        perform show-usage
+    end-if.
+
+merge-partitions.
+    accept rsum-start-time from time
+
+    open input control-file
+    if control-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output merged-file
+    if merged-file-status <> "00"
+        perform show-usage
+    end-if
+
+    read control-file
+    perform until control-file-status = "10"
+        perform merge-one-control-line
+        read control-file
+    end-perform
+
+    close control-file
+
+    perform write-merge-summary
+
+    close merged-file.
+
+merge-one-control-line.
+    if function trim(control-file-record) = spaces
+        exit paragraph
+    end-if
+
+    if control-file-record(1:1) = "*"
+        exit paragraph
+    end-if
+
+    move control-file-record to partition-report-filename
+    add 1 to partitions-merged
+
+    move spaces to merged-file-record
+    string "---- Partition file: "
+           function trim(partition-report-filename) " ----"
+           delimited by size into merged-file-record
+    write merged-file-record
+
+    open input partition-report-file
+    if partition-report-file-status <> "00"
+        move spaces to merged-file-record
+        string "    (could not open "
+               function trim(partition-report-filename) ")"
+               delimited by size into merged-file-record
+        write merged-file-record
+        exit paragraph
+    end-if
+
+    read partition-report-file
+    perform until partition-report-file-status = "10"
+        move partition-report-record to merged-file-record
+        write merged-file-record
+        read partition-report-file
+    end-perform
+
+    close partition-report-file.
+
+write-merge-summary.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move partitions-merged to partitions-disp
+
+    move spaces to merged-file-record
+    write merged-file-record
+    move spaces to merged-file-record
+    string "Merge summary: partitions merged "
+           function trim(partitions-disp)
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into merged-file-record
+    write merged-file-record.
+
+show-usage.
+    display "Usage: report-merger -c <control-file> <merged-report-file>"
+    display "  control file: one partition report filename per line,"
+    display "  blank lines and lines starting with * are ignored"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
