@@ -1,24 +1,145 @@
 identification division.
 program-id. reverse-string.
 
+environment division.
+input-output section.
+file-control.
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
 data division.
+file section.
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
 working-storage section.
-01  arg-count           pic 9(4) comp.
+
+copy "auditlog-ws.cpy".
+
+01  result-string        pic x(500).
+01  argc                pic 9(4) comp.
+01  arg-idx             pic 9(4) comp.
+01  arg-val             pic x(500) occurs 2 times.
+
+01  run-mode            pic x value 'C'.
+    88 mode-char-reverse value 'C'.
+    88 mode-word-reverse value 'W'.
+
 01  input-string        pic x(500).
 
+01  MAX-WORDS constant as 100.
+01  word-count          pic 9(4) comp value 0.
+01  word-table.
+    05 word-entry       occurs 1 to MAX-WORDS
+                         depending on word-count
+                         pic x(100).
+01  ws-ptr              pic 9(4) comp.
+01  ws-idx              pic 9(4) comp.
+
 procedure division.
 main.
-    accept arg-count from argument-number
-    if arg-count = 0
+    move "reverse-string" to audit-program-id
+    accept argc from argument-number
+    if argc = 0
+        move 16 to return-code
         stop run
     end-if
 
-    accept input-string from argument-value
-    
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 1
+            set mode-char-reverse to true
+            move arg-val(1) to input-string
+
+        when argc = 2 and arg-val(1) = "-w"
+            set mode-word-reverse to true
+            move arg-val(2) to input-string
+
+        when other
+            move 16 to return-code
+            stop run
+    end-evaluate
+
     if input-string = spaces
+        move 16 to return-code
         stop run
     end-if
 
-    display function reverse(input-string)
-    
+    move input-string to audit-input-value
+
+    if mode-word-reverse
+        perform split-into-words
+        perform build-words-reversed
+        display function trim(result-string)
+    else
+        move function reverse(input-string) to result-string
+        display function trim(result-string)
+    end-if
+
+    move function trim(result-string) to audit-result-value
+    perform log-audit-entry
     goback.
+
+split-into-words.
+    move 1 to ws-ptr
+    move 0 to word-count
+
+    perform until ws-ptr > length of input-string
+               or input-string(ws-ptr:) = spaces
+
+        if word-count >= MAX-WORDS
+            display "reverse-string: truncated at " MAX-WORDS " words"
+            exit perform
+        end-if
+
+        add 1 to word-count
+        move spaces to word-entry(word-count)
+        unstring input-string
+            delimited by all space
+            into word-entry(word-count)
+            with pointer ws-ptr
+        end-unstring
+    end-perform.
+
+build-words-reversed.
+    move spaces to result-string
+    move 1 to ws-ptr
+
+    perform varying ws-idx from word-count by -1 until ws-idx < 1
+        if ws-idx < word-count
+            string " " delimited by size
+                   into result-string
+                   with pointer ws-ptr
+        end-if
+        string function trim(word-entry(ws-idx)) delimited by size
+               into result-string
+               with pointer ws-ptr
+    end-perform.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
