@@ -1,45 +1,324 @@
 identification division.
 program-id. rot13.
 
+environment division.
+input-output section.
+file-control.
+    select in-file assign to dynamic in-filename
+        organization is line sequential
+        file status is in-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select summary-file assign to dynamic summary-filename
+        organization is line sequential
+        file status is summary-file-status.
+
 data division.
+file section.
+fd  in-file.
+    copy "text-input-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(500).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  summary-file.
+01  summary-file-record pic x(80).
+
 working-storage section.
 
-01 arg-count        pic 9(4) comp.
+copy "auditlog-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(500) occurs 5 times.
+
+01 run-mode          pic x value 'S'.
+   88 mode-single    value 'S'.
+   88 mode-batch     value 'B'.
+
+01 cipher-algorithm    pic x value 'R'.
+   88 algorithm-rotate value 'R'.
+   88 algorithm-keyed  value 'K'.
+
+01 key-direction       pic x value 'E'.
+   88 direction-encrypt value 'E'.
+   88 direction-decrypt value 'D'.
+
 01 input-text       pic x(500).
+01 shift-amount     pic 9(4) comp value 13.
+01 norm-shift       pic 9(4) comp.
+01 rotate-idx       pic 9(4) comp.
+01 src-idx          pic 9(4) comp.
 
-01 translation-keys.
-    05 alpha-lower   pic x(26) value "abcdefghijklmnopqrstuvwxyz".
-    05 rot13-lower   pic x(26) value "nopqrstuvwxyzabcdefghijklm".
-    05 alpha-upper   pic x(26) value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-    05 rot13-upper   pic x(26) value "NOPQRSTUVWXYZABCDEFGHIJKLM".
+01 alpha-lower   pic x(26) value "abcdefghijklmnopqrstuvwxyz".
+01 rot-lower     pic x(26).
+01 alpha-upper   pic x(26) value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+01 rot-upper     pic x(26).
+
+01 key-text         pic x(100).
+01 key-length       pic 9(4) comp.
+01 key-idx          pic 9(4) comp.
+01 txt-idx          pic 9(4) comp.
+01 content-len      pic 9(4) comp.
+01 byte-val         pic 9(4) comp.
+01 key-byte-val     pic 9(4) comp.
+
+01 in-filename          pic x(100).
+01 in-file-status       pic xx.
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+01 summary-filename     pic x(100).
+01 summary-file-status  pic xx.
+01 processed-count      pic 9(9) value 0.
 
 procedure division.
 
 main.
-    accept arg-count from argument-number
-    
-    if arg-count = 0
+    move "rot13" to audit-program-id
+    perform validate-args
+
+    if algorithm-rotate
+        perform build-rotation-tables
+    end-if
+
+    if mode-batch
+        perform run-batch-mode
+        move in-filename to audit-input-value
+        move "batch run (see trailer)" to audit-result-value
+    else
+        perform apply-cipher
+        display function trim(input-text)
+        move input-text to audit-input-value
+        move input-text to audit-result-value
+    end-if
+
+    perform log-audit-entry
+    goback.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc = 0
         perform show-usage
     end-if
 
-    accept input-text from argument-value
-    
-    if input-text = spaces
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 1
+            set mode-single to true
+            move arg-val(1) to input-text
+
+        when argc = 3 and arg-val(1) = "-s"
+            set mode-single to true
+            perform validate-shift-arg-2
+            move arg-val(3) to input-text
+
+        when argc = 3 and arg-val(1) = "-k"
+            set mode-single to true
+            set algorithm-keyed to true
+            set direction-encrypt to true
+            move arg-val(2) to key-text
+            move arg-val(3) to input-text
+
+        when argc = 3 and arg-val(1) = "-u"
+            set mode-single to true
+            set algorithm-keyed to true
+            set direction-decrypt to true
+            move arg-val(2) to key-text
+            move arg-val(3) to input-text
+
+        when argc = 3 and arg-val(1) = "-f"
+            set mode-batch to true
+            move arg-val(2) to in-filename
+            move arg-val(3) to report-filename
+
+        when argc = 4 and arg-val(1) = "-f"
+            set mode-batch to true
+            perform validate-shift-arg-2
+            move arg-val(3) to in-filename
+            move arg-val(4) to report-filename
+
+        when argc = 5 and arg-val(1) = "-f" and arg-val(2) = "-k"
+            set mode-batch to true
+            set algorithm-keyed to true
+            set direction-encrypt to true
+            move arg-val(3) to key-text
+            move arg-val(4) to in-filename
+            move arg-val(5) to report-filename
+
+        when argc = 5 and arg-val(1) = "-f" and arg-val(2) = "-u"
+            set mode-batch to true
+            set algorithm-keyed to true
+            set direction-decrypt to true
+            move arg-val(3) to key-text
+            move arg-val(4) to in-filename
+            move arg-val(5) to report-filename
+
+        when other
+            perform show-usage
+    end-evaluate
+
+    if input-text = spaces and mode-single
         perform show-usage
     end-if
 
-    perform do-rot13
-    goback.
+    if algorithm-keyed
+        move function length(function trim(key-text)) to key-length
+        if key-length = 0
+            perform show-usage
+        end-if
+    end-if.
 
-do-rot13.
-    inspect input-text 
-        converting alpha-lower to rot13-lower
-    
-    inspect input-text 
-        converting alpha-upper to rot13-upper
-    
-    display function trim(input-text).
+validate-shift-arg-2.
+    if function test-numval(arg-val(2)) <> 0
+        perform show-usage
+    end-if
+    compute shift-amount = function numval(arg-val(2)).
+
+build-rotation-tables.
+    compute norm-shift = function mod(shift-amount, 26)
+
+    perform varying rotate-idx from 1 by 1 until rotate-idx > 26
+        compute src-idx = function mod(rotate-idx - 1 + norm-shift, 26) + 1
+        move alpha-lower(src-idx:1) to rot-lower(rotate-idx:1)
+        move alpha-upper(src-idx:1) to rot-upper(rotate-idx:1)
+    end-perform.
+
+apply-shift.
+    inspect input-text
+        converting alpha-lower to rot-lower
+
+    inspect input-text
+        converting alpha-upper to rot-upper.
+
+apply-cipher.
+    if algorithm-keyed
+        perform apply-key-cipher
+    else
+        perform apply-shift
+    end-if.
+
+apply-key-cipher.
+    move function length(function trim(input-text trailing)) to content-len
+    move 0 to key-idx
+
+    perform varying txt-idx from 1 by 1 until txt-idx > content-len
+        add 1 to key-idx
+        if key-idx > key-length
+            move 1 to key-idx
+        end-if
+
+        compute key-byte-val = function ord(key-text(key-idx:1)) - 1
+        compute byte-val = function ord(input-text(txt-idx:1)) - 1
+
+        if direction-encrypt
+            compute byte-val = function mod(byte-val + key-byte-val, 256)
+        else
+            compute byte-val = function mod(byte-val - key-byte-val + 256, 256)
+        end-if
+
+        move function char(byte-val + 1) to input-text(txt-idx:1)
+    end-perform.
+
+run-batch-mode.
+    accept rsum-start-time from time
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    read in-file
+    perform until in-file-status = "10"
+        move in-file-record to input-text
+        perform apply-cipher
+        move spaces to report-file-record
+        move input-text to report-file-record
+        write report-file-record
+        add 1 to processed-count
+        read in-file
+    end-perform
+
+    close in-file
+    close report-file
+
+    perform write-run-summary-file.
+
+write-run-summary-file.
+    move spaces to summary-filename
+    string function trim(report-filename) ".summary"
+           delimited by size into summary-filename
+    open output summary-file
+    if summary-file-status <> "00"
+        perform show-usage
+    end-if
+
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to summary-file-record
+    string "Run summary: processed " processed-count
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into summary-file-record
+    write summary-file-record
+
+    close summary-file.
 
 show-usage.
-    display "Usage: please provide a string to encrypt"
+    display "Usage: please provide a string to encrypt, "
+            "or -s <shift> <string> for a Caesar cipher shift, "
+            "or -f [shift] <input-file> <output-file> for whole-file mode, "
+            "or -k <key> <string> / -u <key> <string> to encrypt/decrypt "
+            "with a keyed stream cipher, "
+            "or -f -k <key> <input-file> <output-file> / "
+            "-f -u <key> <input-file> <output-file> for whole-file keyed "
+            "encrypt/decrypt"
+    move 16 to return-code
     stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
