@@ -0,0 +1,212 @@
+identification division.
+program-id. test-data-generator.
+
+environment division.
+input-output section.
+file-control.
+    select output-file assign to dynamic output-filename
+        organization is line sequential
+        file status is output-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+file section.
+fd  output-file.
+01  output-file-record    pic x(20).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+
+01 MAX-ENTRIES       constant as 1000000.
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 5 times.
+
+01 gen-mode          pic x value 'S'.
+   88 mode-sequential value 'S'.
+   88 mode-random     value 'R'.
+
+01 order-mode         pic x value 'A'.
+   88 order-sorted    value 'A'.
+   88 order-unsorted  value 'U'.
+
+01 record-count       binary-long.
+01 record-count-disp  pic x(20).
+01 output-filename    pic x(100).
+01 output-file-status pic xx.
+
+01 gen-idx            binary-long.
+01 swap-idx           binary-long.
+01 gen-table.
+   05 gen-value       occurs 1 to MAX-ENTRIES
+                       depending on record-count
+                       pic s9(9).
+01 gen-temp           pic s9(9).
+01 out-num            pic ---------9.
+
+01 rand-seed-time     pic 9(8).
+01 rand-draw          float-long.
+
+procedure division.
+
+main.
+    move "test-data-generator" to audit-program-id
+    perform validate-args
+    perform generate-values
+    perform write-output-file
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc < 2 or argc > 4
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    evaluate true
+        when argc = 2
+            set mode-sequential to true
+            set order-sorted to true
+            move arg-val(1) to record-count-disp
+            move arg-val(2) to output-filename
+
+        when argc = 3 and arg-val(1) = "-r"
+            set mode-random to true
+            set order-sorted to true
+            move arg-val(2) to record-count-disp
+            move arg-val(3) to output-filename
+
+        when argc = 3 and arg-val(1) = "-u"
+            set mode-sequential to true
+            set order-unsorted to true
+            move arg-val(2) to record-count-disp
+            move arg-val(3) to output-filename
+
+        when argc = 4 and arg-val(1) = "-r" and arg-val(2) = "-u"
+            set mode-random to true
+            set order-unsorted to true
+            move arg-val(3) to record-count-disp
+            move arg-val(4) to output-filename
+
+        when other
+            perform show-usage
+    end-evaluate
+
+    if function test-numval(record-count-disp) <> 0
+        perform show-usage
+    end-if
+
+    compute record-count = function numval(record-count-disp)
+
+    if record-count < 1 or record-count > MAX-ENTRIES
+        perform show-usage
+    end-if.
+
+generate-values.
+    if mode-sequential
+        perform varying gen-idx from 1 by 1 until gen-idx > record-count
+            move gen-idx to gen-value(gen-idx)
+        end-perform
+    else
+        accept rand-seed-time from time
+        compute rand-draw = function random(rand-seed-time)
+        perform varying gen-idx from 1 by 1 until gen-idx > record-count
+            compute rand-draw = function random
+            compute gen-value(gen-idx) =
+                function integer(rand-draw * record-count * 10) + 1
+        end-perform
+    end-if
+
+    if order-unsorted
+        perform shuffle-values
+    else
+        if mode-random
+            perform sort-values
+        end-if
+    end-if.
+
+shuffle-values.
+    perform varying gen-idx from record-count by -1 until gen-idx < 2
+        compute rand-draw = function random
+        compute swap-idx = function integer(rand-draw * gen-idx) + 1
+        move gen-value(gen-idx) to gen-temp
+        move gen-value(swap-idx) to gen-value(gen-idx)
+        move gen-temp to gen-value(swap-idx).
+
+sort-values.
+    perform varying gen-idx from 2 by 1 until gen-idx > record-count
+        move gen-value(gen-idx) to gen-temp
+        move gen-idx to swap-idx
+        perform until swap-idx < 2
+                       or gen-value(swap-idx - 1) <= gen-temp
+            move gen-value(swap-idx - 1) to gen-value(swap-idx)
+            subtract 1 from swap-idx
+        end-perform
+        move gen-temp to gen-value(swap-idx)
+    end-perform.
+
+write-output-file.
+    open output output-file
+    if output-file-status <> "00"
+        perform show-usage
+    end-if
+
+    perform varying gen-idx from 1 by 1 until gen-idx > record-count
+        move gen-value(gen-idx) to out-num
+        move spaces to output-file-record
+        move function trim(out-num) to output-file-record
+        write output-file-record
+    end-perform
+
+    close output-file
+
+    move output-filename to audit-input-value
+    move spaces to audit-result-value
+    string "generated " function trim(record-count-disp) " records"
+           delimited by size into audit-result-value.
+
+show-usage.
+    display "Usage: test-data-generator <count> <output-file> "
+            "for a sorted sequential list (1..count), "
+            "or -r <count> <output-file> for a sorted random list, "
+            "or -u <count> <output-file> for an unsorted sequential list, "
+            "or -r -u <count> <output-file> for an unsorted random list"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
