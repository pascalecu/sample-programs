@@ -0,0 +1,371 @@
+identification division.
+program-id. trend-report.
+
+environment division.
+input-output section.
+file-control.
+    select trend-master assign to dynamic trend-master-filename
+        organization is line sequential
+        file status is trend-master-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+data division.
+file section.
+fd  trend-master.
+    copy "trend-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(120).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+working-storage section.
+
+copy "auditlog-ws.cpy".
+copy "report-header-ws.cpy".
+copy "run-summary-ws.cpy".
+copy "trend-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 3 times.
+
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+
+01 records-read      pic 9(9) value 0.
+
+01 date-numeric       pic 9(8).
+01 date-integer       pic s9(9) comp.
+01 week-start-integer pic s9(9) comp.
+01 week-start-date    pic 9(8).
+01 week-start-fields redefines week-start-date.
+   05 week-start-yyyy pic 9(4).
+   05 week-start-mm   pic 9(2).
+   05 week-start-dd   pic 9(2).
+01 week-period-disp   pic x(10).
+01 month-period-disp  pic x(7).
+
+01 MAX-TREND-BUCKETS constant as 500.
+
+01 weekly-count binary-long value 0.
+01 weekly-count-disp pic z(8)9.
+01 weekly-table.
+   05 weekly-entry occurs 500 times.
+      10 weekly-program-id    pic x(20).
+      10 weekly-period-disp   pic x(10).
+      10 weekly-total         pic 9(9).
+      10 weekly-hit           pic 9(9).
+      10 weekly-reject        pic 9(9).
+
+01 monthly-count binary-long value 0.
+01 monthly-count-disp pic z(8)9.
+01 monthly-table.
+   05 monthly-entry occurs 500 times.
+      10 monthly-program-id   pic x(20).
+      10 monthly-period-disp  pic x(7).
+      10 monthly-total        pic 9(9).
+      10 monthly-hit          pic 9(9).
+      10 monthly-reject       pic 9(9).
+
+01 tbl-idx          binary-long.
+01 found-flag       pic x.
+   88 entry-found   value 'Y'.
+   88 entry-not-found value 'N'.
+
+01 hit-rate-pct  pic 999v9.
+01 hit-rate-disp pic zz9.9.
+
+procedure division.
+
+main.
+    move "trend-report" to audit-program-id
+    perform validate-args
+    perform run-trend-report
+    move trend-master-filename to audit-input-value
+    move "trend report produced (see output file)" to audit-result-value
+    perform log-audit-entry
+    stop run.
+
+validate-args.
+    accept argc from argument-number
+
+    if argc <> 3
+        perform show-usage
+    end-if
+
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
+
+    if arg-val(1) <> "-f"
+        perform show-usage
+    end-if
+
+    move arg-val(2) to trend-master-filename
+    move arg-val(3) to report-filename
+
+    if trend-master-filename = spaces or report-filename = spaces
+        perform show-usage
+    end-if.
+
+run-trend-report.
+    accept rsum-start-time from time
+
+    open input trend-master
+    if trend-master-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "TREND REPORT" to rpt-program-title
+    perform init-report-header
+
+    read trend-master
+    perform until trend-master-status = "10"
+        add 1 to records-read
+        perform accumulate-one-record
+        read trend-master
+    end-perform
+
+    close trend-master
+
+    perform write-weekly-section
+    perform write-monthly-section
+
+    perform write-run-summary-footer
+
+    close report-file.
+
+accumulate-one-record.
+    move trend-run-date(1:4) to date-numeric(1:4)
+    move trend-run-date(6:2) to date-numeric(5:2)
+    move trend-run-date(9:2) to date-numeric(7:2)
+
+    compute date-integer = function integer-of-date(date-numeric)
+    compute week-start-integer =
+        date-integer - function mod(date-integer, 7)
+    compute week-start-date = function date-of-integer(week-start-integer)
+
+    move spaces to week-period-disp
+    move week-start-yyyy to week-period-disp(1:4)
+    move "-" to week-period-disp(5:1)
+    move week-start-mm to week-period-disp(6:2)
+    move "-" to week-period-disp(8:1)
+    move week-start-dd to week-period-disp(9:2)
+
+    move trend-run-date(1:7) to month-period-disp
+
+    perform find-or-add-weekly
+    perform find-or-add-monthly.
+
+find-or-add-weekly.
+    set entry-not-found to true
+
+    perform varying tbl-idx from 1 by 1 until tbl-idx > weekly-count
+        if weekly-program-id(tbl-idx) = trend-program-id
+           and weekly-period-disp(tbl-idx) = week-period-disp
+            set entry-found to true
+            exit perform
+        end-if
+    end-perform
+
+    if entry-not-found and weekly-count < MAX-TREND-BUCKETS
+        add 1 to weekly-count
+        move weekly-count to tbl-idx
+        move trend-program-id to weekly-program-id(tbl-idx)
+        move week-period-disp to weekly-period-disp(tbl-idx)
+        move 0 to weekly-total(tbl-idx)
+        move 0 to weekly-hit(tbl-idx)
+        move 0 to weekly-reject(tbl-idx)
+        set entry-found to true
+    end-if
+
+    if entry-found
+        add trend-total-count to weekly-total(tbl-idx)
+        add trend-hit-count to weekly-hit(tbl-idx)
+        add trend-reject-count to weekly-reject(tbl-idx)
+    end-if.
+
+find-or-add-monthly.
+    set entry-not-found to true
+
+    perform varying tbl-idx from 1 by 1 until tbl-idx > monthly-count
+        if monthly-program-id(tbl-idx) = trend-program-id
+           and monthly-period-disp(tbl-idx) = month-period-disp
+            set entry-found to true
+            exit perform
+        end-if
+    end-perform
+
+    if entry-not-found and monthly-count < MAX-TREND-BUCKETS
+        add 1 to monthly-count
+        move monthly-count to tbl-idx
+        move trend-program-id to monthly-program-id(tbl-idx)
+        move month-period-disp to monthly-period-disp(tbl-idx)
+        move 0 to monthly-total(tbl-idx)
+        move 0 to monthly-hit(tbl-idx)
+        move 0 to monthly-reject(tbl-idx)
+        set entry-found to true
+    end-if
+
+    if entry-found
+        add trend-total-count to monthly-total(tbl-idx)
+        add trend-hit-count to monthly-hit(tbl-idx)
+        add trend-reject-count to monthly-reject(tbl-idx)
+    end-if.
+
+write-weekly-section.
+    move spaces to report-file-record
+    string "WEEKLY TREND (week starting date)"
+           delimited by size into report-file-record
+    perform write-detail-line
+    move spaces to report-file-record
+    perform write-detail-line
+
+    perform varying tbl-idx from 1 by 1 until tbl-idx > weekly-count
+        perform compute-hit-rate-weekly
+        move spaces to report-file-record
+        string function trim(weekly-program-id(tbl-idx))
+               "  week of " weekly-period-disp(tbl-idx)
+               "  total " weekly-total(tbl-idx)
+               "  hit " weekly-hit(tbl-idx)
+               "  reject " weekly-reject(tbl-idx)
+               "  hit-rate " hit-rate-disp "%"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-perform.
+
+write-monthly-section.
+    move spaces to report-file-record
+    perform write-detail-line
+    move spaces to report-file-record
+    string "MONTHLY TREND"
+           delimited by size into report-file-record
+    perform write-detail-line
+    move spaces to report-file-record
+    perform write-detail-line
+
+    perform varying tbl-idx from 1 by 1 until tbl-idx > monthly-count
+        perform compute-hit-rate-monthly
+        move spaces to report-file-record
+        string function trim(monthly-program-id(tbl-idx))
+               "  month " monthly-period-disp(tbl-idx)
+               "  total " monthly-total(tbl-idx)
+               "  hit " monthly-hit(tbl-idx)
+               "  reject " monthly-reject(tbl-idx)
+               "  hit-rate " hit-rate-disp "%"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-perform.
+
+compute-hit-rate-weekly.
+    move 0 to hit-rate-pct
+    if weekly-total(tbl-idx) > 0
+        compute hit-rate-pct rounded =
+            (weekly-hit(tbl-idx) * 100) / weekly-total(tbl-idx)
+    end-if
+    move hit-rate-pct to hit-rate-disp.
+
+compute-hit-rate-monthly.
+    move 0 to hit-rate-pct
+    if monthly-total(tbl-idx) > 0
+        compute hit-rate-pct rounded =
+            (monthly-hit(tbl-idx) * 100) / monthly-total(tbl-idx)
+    end-if
+    move hit-rate-pct to hit-rate-disp.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    perform write-detail-line
+    move weekly-count to weekly-count-disp
+    move monthly-count to monthly-count-disp
+
+    move spaces to report-file-record
+    string "Run summary: read " records-read
+           "  weekly buckets " function trim(weekly-count-disp)
+           "  monthly buckets " function trim(monthly-count-disp)
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+show-usage.
+    display "Usage: trend-report -f <trend-master-file> <report-file>"
+    display "  produces weekly and monthly trend sections from the"
+    display "  cumulative trend master file built up by prime-number,"
+    display "  even-odd, and palindromic-number batch runs"
+    move 16 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
