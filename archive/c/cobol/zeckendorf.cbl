@@ -1,10 +1,69 @@
 identification division.
 program-id. zeckendorf.
 
+environment division.
+input-output section.
+file-control.
+    select in-file assign to dynamic in-filename
+        organization is line sequential
+        file status is in-file-status.
+
+    select report-file assign to dynamic report-filename
+        organization is line sequential
+        file status is report-file-status.
+
+    select audit-log assign to dynamic audit-log-filename
+        organization is line sequential
+        file status is audit-log-status.
+
+    select exception-file assign to dynamic exception-filename
+        organization is line sequential
+        file status is exception-file-status.
+
 data division.
+file section.
+fd  in-file.
+    copy "numeric-input-fd.cpy".
+
+fd  report-file.
+01  report-file-record pic x(120).
+
+fd  audit-log.
+    copy "auditlog-fd.cpy".
+
+fd  exception-file.
+    copy "exception-fd.cpy".
+
 working-storage section.
 
-01 input-str        pic x(32).
+copy "auditlog-ws.cpy".
+copy "report-header-ws.cpy".
+copy "exception-ws.cpy".
+copy "run-summary-ws.cpy".
+
+01 argc              binary-long.
+01 arg-idx           binary-long.
+01 arg-val           pic x(100) occurs 5 times.
+
+01 run-mode          pic x value 'S'.
+   88 mode-single    value 'S'.
+   88 mode-batch     value 'B'.
+   88 mode-validate  value 'V'.
+
+01 validate-only-flag pic x value 'N'.
+   88 mode-validate-only value 'Y'.
+
+01 severity-mode     pic x value 'W'.
+   88 severity-warn  value 'W'.
+   88 severity-halt  value 'H'.
+
+01 valid-count       pic 9(9) value 0.
+01 invalid-count     pic 9(9) value 0.
+01 blank-count       pic 9(9) value 0.
+01 records-read      pic 9(9) value 0.
+01 records-accounted pic 9(9) value 0.
+
+01 input-str        pic x(100).
 01 n                pic 9(18) comp.
 
 01 a                pic 9(18) comp.
@@ -16,52 +75,157 @@ working-storage section.
    88 is-first      value 1.
    88 not-first     value 0.
 
-01 display-num      pic ---------9.
+01 display-num      pic -,---,---,--9.
 01 separator        pic x(2) value ", ".
 
+01 in-filename          pic x(100).
+01 in-file-status       pic xx.
+01 report-filename      pic x(100).
+01 report-file-status   pic xx.
+
+01 decomp-line       pic x(320).
+01 decomp-ptr        binary-long.
+01 decomp-truncated  pic x value 'N'.
+   88 decomp-line-was-truncated value 'Y'.
+01 rejected-count    pic 9(9) value 0.
+01 processed-count   pic 9(9) value 0.
+
+01 MAX-DUP-VALUES constant as 2000.
+01 dup-scan-count    binary-long value 0.
+01 dup-table.
+   05 dup-entry       occurs 1 to MAX-DUP-VALUES
+                       depending on dup-scan-count.
+      10 dup-value     pic 9(18) comp.
+      10 dup-tally     pic 9(9).
+01 dup-find-idx      binary-long.
+01 dup-groups-found  binary-long value 0.
+01 dup-scan-truncated pic x value 'N'.
+   88 dup-scan-was-truncated value 'Y'.
+01 dup-scan-value    pic 9(18) comp.
+01 dup-disp          pic z(17)9.
+01 dup-tally-disp    pic z(8)9.
+
+01 MAX-FIB-ENTRIES constant as 100.
+01 fib-count          binary-long value 0.
+01 fib-table.
+   05 fib-value       occurs 1 to MAX-FIB-ENTRIES
+                       depending on fib-count
+                       pic 9(18) comp.
+
+01 ws-token          pic x(20).
+01 ws-ptr            binary-long.
+01 vlist-count       binary-long value 0.
+01 vlist.
+   05 vlist-value    occurs 50 times pic 9(18) comp.
+   05 vlist-index    occurs 50 times pic 9(9).
+01 v-idx             binary-long.
+01 fib-idx           binary-long.
+01 is-valid-rep      pic x value 'Y'.
+   88 rep-valid      value 'Y'.
+   88 rep-invalid    value 'N'.
+01 invalid-reason    pic x(60).
+01 rep-sum           pic 9(18) comp.
+
 procedure division.
 
 main.
+    move "zeckendorf" to audit-program-id
     perform get-input
-    perform solve
+
+    evaluate true
+        when mode-batch and mode-validate-only
+            perform run-validate-only-mode
+            move in-filename to audit-input-value
+            move "validate-only pass (see report)" to audit-result-value
+        when mode-batch
+            perform run-batch-mode
+            move in-filename to audit-input-value
+            move "batch run (see trailer)" to audit-result-value
+        when mode-validate
+            perform run-validate-mode
+            move input-str to audit-input-value
+        when other
+            perform solve
+            move input-str to audit-input-value
+            move decomp-line to audit-result-value
+    end-evaluate
+
+    perform log-audit-entry
     goback.
-    
 
 get-input.
-    accept input-str from argument-value
+    accept argc from argument-number
 
-    if input-str = spaces
+    if argc = 0
         perform show-usage
     end-if
 
-    if function trim(input-str) not numeric
-        perform show-usage
-    end-if
+    perform varying arg-idx from 1 by 1 until arg-idx > argc
+        accept arg-val(arg-idx) from argument-value
+    end-perform
 
-    compute n = function numval(input-str)
+    evaluate true
+        when argc = 1
+            set mode-single to true
+            move arg-val(1) to input-str
 
-    if n < 0
-        perform show-usage
-    end-if.
+            if input-str = spaces
+                perform show-usage
+            end-if
+
+            if function trim(input-str) not numeric
+                perform show-usage
+            end-if
+
+            compute n = function numval(input-str)
+
+            if n < 0
+                perform show-usage
+            end-if
+
+        when argc = 3 and arg-val(1) = "-f"
+            set mode-batch to true
+            move arg-val(2) to in-filename
+            move arg-val(3) to report-filename
 
+        when argc = 4 and arg-val(1) = "-f" and arg-val(2) = "-v"
+            set mode-batch to true
+            set mode-validate-only to true
+            move arg-val(3) to in-filename
+            move arg-val(4) to report-filename
+
+        when argc = 5 and arg-val(1) = "-f" and arg-val(2) = "-s"
+                and (arg-val(3) = "H" or arg-val(3) = "W")
+            set mode-batch to true
+            move arg-val(3) to severity-mode
+            move arg-val(4) to in-filename
+            move arg-val(5) to report-filename
+
+        when argc = 2 and arg-val(1) = "-v"
+            set mode-validate to true
+            move arg-val(2) to input-str
+            if input-str = spaces
+                perform show-usage
+            end-if
+
+        when other
+            perform show-usage
+    end-evaluate.
 
 solve.
     if n = 0
+        display "0"
+        move "0" to decomp-line
         exit paragraph
     end-if
 
     set is-first to true
+    move spaces to decomp-line
+    move 1 to decomp-ptr
+    move "N" to decomp-truncated
 
     perform until n = 0
-        
-        move 1 to a
-        move 2 to b
-
-        perform until b > n
-            compute c = a + b
-            move b to a
-            move c to b
-        end-perform
+        perform find-largest-fib-below-or-equal
 
         move a to last-valid
 
@@ -72,14 +236,544 @@ solve.
         move last-valid to display-num
         display function trim(display-num) with no advancing
 
+        if decomp-ptr > 1
+            string decomp-line(1:decomp-ptr - 1) ", "
+                   function trim(display-num)
+                   delimited by size into decomp-line
+                   on overflow
+                       set decomp-line-was-truncated to true
+            end-string
+        else
+            move function trim(display-num) to decomp-line
+        end-if
+        move function length(function trim(decomp-line)) to decomp-ptr
+        add 1 to decomp-ptr
+
         subtract last-valid from n
         set not-first to true
 
     end-perform
 
-    display space.
+    display space
+
+    if decomp-line-was-truncated
+        display "(decomposition line truncated - too many terms to display)"
+    end-if.
+
+find-largest-fib-below-or-equal.
+    move 1 to a
+    move 2 to b
+
+    perform until b > n
+        compute c = a + b
+        move b to a
+        move c to b
+    end-perform.
+
+run-batch-mode.
+    accept rsum-start-time from time
+
+    perform scan-for-duplicates
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "ZECKENDORF BATCH RUN" to rpt-program-title
+    perform init-report-header
+    perform write-duplicate-check-section
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform decompose-one-record
+        read in-file
+    end-perform
+
+    close in-file
+
+    move spaces to report-file-record
+    string "Processed: " processed-count
+           "  Rejected: " rejected-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted =
+        processed-count + rejected-count + blank-count
+
+    move spaces to report-file-record
+    if records-read = records-accounted
+        string "Reconciliation: read " records-read
+               " = accounted " records-accounted " OK"
+               delimited by size into report-file-record
+    else
+        string "Reconciliation: MISMATCH read " records-read
+               " <> accounted " records-accounted
+               delimited by size into report-file-record
+    end-if
+    write report-file-record
+
+    perform write-run-summary-footer
+
+    close report-file
+    close exception-file.
+
+write-run-summary-footer.
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    string "Run summary: processed " processed-count
+           "  rejected " rejected-count
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record.
+
+write-exception-line.
+    write exception-file-record.
+
+init-report-header.
+    accept rpt-run-date-8 from date yyyymmdd
+    move rpt-run-yyyy to rpt-run-date-disp(1:4)
+    move "-" to rpt-run-date-disp(5:1)
+    move rpt-run-mm to rpt-run-date-disp(6:2)
+    move "-" to rpt-run-date-disp(8:1)
+    move rpt-run-dd to rpt-run-date-disp(9:2)
+
+    perform write-report-header.
+
+write-report-header.
+    add 1 to rpt-page-number
+    move 0 to rpt-lines-on-page
+
+    move spaces to report-file-record
+    string function trim(rpt-program-title) "   DATE: " rpt-run-date-disp
+           "   PAGE: " rpt-page-number
+           delimited by size into report-file-record
+    write report-file-record
+    move spaces to report-file-record
+    write report-file-record
+    add 2 to rpt-lines-on-page.
+
+write-detail-line.
+    if rpt-lines-on-page >= rpt-page-size
+        perform write-report-header
+    end-if
+    write report-file-record
+    add 1 to rpt-lines-on-page.
+
+scan-for-duplicates.
+    move 0 to dup-scan-count
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    read in-file
+    perform until in-file-status = "10"
+        perform check-duplicate-record
+        read in-file
+    end-perform
+
+    close in-file.
+
+check-duplicate-record.
+    if function trim(in-file-record) = spaces
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        exit paragraph
+    end-if
+
+    if function trim(in-file-record) not numeric
+        exit paragraph
+    end-if
+
+    compute dup-scan-value = function numval(in-file-record)
+
+    move 0 to dup-find-idx
+    perform varying dup-find-idx from 1 by 1 until dup-find-idx > dup-scan-count
+        if dup-value(dup-find-idx) = dup-scan-value
+            add 1 to dup-tally(dup-find-idx)
+            exit perform
+        end-if
+    end-perform
+
+    if dup-find-idx > dup-scan-count and dup-scan-count >= MAX-DUP-VALUES
+        set dup-scan-was-truncated to true
+    end-if
+
+    if dup-find-idx > dup-scan-count and dup-scan-count < MAX-DUP-VALUES
+        add 1 to dup-scan-count
+        move dup-scan-count to dup-find-idx
+        move dup-scan-value to dup-value(dup-find-idx)
+        move 1 to dup-tally(dup-find-idx)
+    end-if.
 
+write-duplicate-check-section.
+    move spaces to report-file-record
+    string "Duplicate check (input scanned before processing):"
+           delimited by size into report-file-record
+    perform write-detail-line
+
+    move 0 to dup-groups-found
+    perform varying dup-find-idx from 1 by 1 until dup-find-idx > dup-scan-count
+        if dup-tally(dup-find-idx) > 1
+            add 1 to dup-groups-found
+            move dup-value(dup-find-idx) to dup-disp
+            move dup-tally(dup-find-idx) to dup-tally-disp
+            move spaces to report-file-record
+            string "  " function trim(dup-disp)
+                   " appears " function trim(dup-tally-disp) " times"
+                   delimited by size into report-file-record
+            perform write-detail-line
+        end-if
+    end-perform
+
+    if dup-groups-found = 0
+        move spaces to report-file-record
+        string "  no duplicate values found"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-if
+
+    if dup-scan-was-truncated
+        move spaces to report-file-record
+        string "  duplicate check truncated at " MAX-DUP-VALUES
+               " distinct values"
+               delimited by size into report-file-record
+        perform write-detail-line
+    end-if
+
+    move spaces to report-file-record
+    perform write-detail-line.
+
+decompose-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        move spaces to exception-file-record
+        move "(blank line): SKIPPED" to exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to rejected-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": REJECTED (not numeric)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    if function trim(in-file-record) not numeric
+        add 1 to rejected-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": REJECTED (decimal not allowed)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        if severity-halt
+            perform halt-on-reject
+        end-if
+        exit paragraph
+    end-if
+
+    compute n = function numval(in-file-record)
+
+    move spaces to decomp-line
+    move 1 to decomp-ptr
+    move "N" to decomp-truncated
+
+    if n = 0
+        move "0" to decomp-line
+    else
+        perform until n = 0
+            perform find-largest-fib-below-or-equal
+            move a to last-valid
+            move last-valid to display-num
+
+            if decomp-ptr > 1
+                string decomp-line(1:decomp-ptr - 1) ", "
+                       function trim(display-num)
+                       delimited by size into decomp-line
+                       on overflow
+                           set decomp-line-was-truncated to true
+                end-string
+            else
+                move function trim(display-num) to decomp-line
+            end-if
+            move function length(function trim(decomp-line)) to decomp-ptr
+            add 1 to decomp-ptr
+
+            subtract last-valid from n
+        end-perform
+    end-if
+
+    add 1 to processed-count
+
+    move spaces to report-file-record
+    move function trim(in-file-record) to report-file-record(1:20)
+    string function trim(report-file-record) ": "
+           function trim(decomp-line)
+           delimited by size into report-file-record
+           on overflow
+               set decomp-line-was-truncated to true
+    end-string
+    perform write-detail-line
+
+    if decomp-line-was-truncated
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": NOTE (decomposition line truncated)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+    end-if.
+
+run-validate-mode.
+    perform build-fib-table
+    perform parse-vlist
+
+    set rep-valid to true
+    move spaces to invalid-reason
+    move 0 to rep-sum
+
+    perform varying v-idx from 1 by 1 until v-idx > vlist-count
+        perform lookup-fib-index
+
+        if vlist-index(v-idx) = 0
+            set rep-invalid to true
+            move "not a Fibonacci number" to invalid-reason
+        end-if
+
+        add vlist-value(v-idx) to rep-sum
+    end-perform
+
+    if rep-valid and vlist-count > 1
+        perform varying v-idx from 2 by 1 until v-idx > vlist-count
+            if vlist-value(v-idx) >= vlist-value(v-idx - 1)
+                set rep-invalid to true
+                move "terms are not strictly decreasing" to invalid-reason
+            end-if
+
+            if vlist-index(v-idx - 1) - vlist-index(v-idx) < 2
+                set rep-invalid to true
+                move "consecutive Fibonacci terms used" to invalid-reason
+            end-if
+        end-perform
+    end-if
+
+    if rep-valid
+        display "valid (represents " rep-sum ")"
+        move "valid" to audit-result-value
+    else
+        display "invalid: " function trim(invalid-reason)
+        string "invalid: " function trim(invalid-reason)
+               delimited by size into audit-result-value
+    end-if.
+
+build-fib-table.
+    move 2 to fib-count
+    move 1 to fib-value(1)
+    move 2 to fib-value(2)
+
+    perform until fib-count >= MAX-FIB-ENTRIES
+        add 1 to fib-count
+        compute fib-value(fib-count) =
+            fib-value(fib-count - 1) + fib-value(fib-count - 2)
+    end-perform.
+
+parse-vlist.
+    move 1 to ws-ptr
+    move 0 to vlist-count
+
+    perform until ws-ptr > length of input-str
+               or input-str(ws-ptr:) = spaces
+
+        move spaces to ws-token
+        unstring input-str
+            delimited by all ","
+            into ws-token
+            with pointer ws-ptr
+        end-unstring
+
+        if ws-token <> spaces
+            if function test-numval(ws-token) <> 0
+                perform show-usage
+            end-if
+
+            add 1 to vlist-count
+            compute vlist-value(vlist-count) = function numval(ws-token)
+        end-if
+    end-perform
+
+    if vlist-count = 0
+        perform show-usage
+    end-if.
+
+lookup-fib-index.
+    move 0 to vlist-index(v-idx)
+    perform varying fib-idx from 1 by 1 until fib-idx > fib-count
+        if fib-value(fib-idx) = vlist-value(v-idx)
+            move fib-idx to vlist-index(v-idx)
+            exit paragraph
+        end-if
+    end-perform.
+
+run-validate-only-mode.
+    accept rsum-start-time from time
+
+    open input in-file
+    if in-file-status <> "00"
+        perform show-usage
+    end-if
+
+    open output report-file
+    if report-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move spaces to exception-filename
+    string function trim(report-filename) ".exc"
+           delimited by size into exception-filename
+    open output exception-file
+    if exception-file-status <> "00"
+        perform show-usage
+    end-if
+
+    move "ZECKENDORF PRE-FLIGHT VALIDATION" to rpt-program-title
+    perform init-report-header
+
+    read in-file
+    perform until in-file-status = "10"
+        add 1 to records-read
+        perform validate-one-record
+        read in-file
+    end-perform
+
+    close in-file
+
+    move spaces to report-file-record
+    string "Validate: scanned " records-read
+           " valid " valid-count
+           " invalid " invalid-count
+           " blank " blank-count
+           delimited by size into report-file-record
+    write report-file-record
+
+    compute records-accounted = valid-count + invalid-count + blank-count
+
+    accept rsum-end-time from time
+    compute rsum-elapsed-secs =
+        (rsum-end-hh - rsum-start-hh) * 3600
+        + (rsum-end-mm - rsum-start-mm) * 60
+        + (rsum-end-ss - rsum-start-ss)
+    move rsum-elapsed-secs to rsum-elapsed-disp
+
+    move spaces to report-file-record
+    string "Run summary: read " records-read
+           "  processed " records-accounted
+           "  elapsed " function trim(rsum-elapsed-disp) " sec(s)"
+           delimited by size into report-file-record
+    write report-file-record
+
+    close report-file
+    close exception-file
+
+    if invalid-count > 0
+        move 4 to return-code
+    end-if.
+
+validate-one-record.
+    if function trim(in-file-record) = spaces
+        add 1 to blank-count
+        exit paragraph
+    end-if
+
+    if function test-numval(in-file-record) <> 0
+        add 1 to invalid-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": INVALID (not numeric)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    if function trim(in-file-record) not numeric
+        add 1 to invalid-count
+        move spaces to exception-file-record
+        string function trim(in-file-record)
+               ": INVALID (decimal not allowed)"
+               delimited by size into exception-file-record
+        perform write-exception-line
+        exit paragraph
+    end-if
+
+    add 1 to valid-count.
 
 show-usage.
-    display "Usage: please input a non-negative integer"
+    display "Usage: please input a non-negative integer, "
+            "or -f <input-file> <report-file> for batch mode, "
+            "or -f -v <input-file> <report-file> for a validate-only "
+            "pre-flight pass, "
+            "or -f -s H|W <input-file> <report-file> to set reject "
+            "severity (H halts the run on the first rejected record, "
+            "W warns and continues - the default), "
+            "or -v <comma-separated list> to validate a Zeckendorf representation"
+    move 16 to return-code
     stop run.
+
+halt-on-reject.
+    display "HALTED: severity H - rejected record found, run stopped "
+            "(see exception file)"
+    move 8 to return-code
+    stop run.
+
+log-audit-entry.
+    accept audit-run-date from date yyyymmdd
+    accept audit-run-time from time
+
+    move spaces to audit-timestamp-disp
+    string audit-run-date(1:4) "-" audit-run-date(5:2) "-" audit-run-date(7:2)
+           " " audit-run-time(1:2) ":" audit-run-time(3:2) ":" audit-run-time(5:2)
+           delimited by size into audit-timestamp-disp
+
+    open extend audit-log
+    if audit-log-status = "05" or audit-log-status = "35"
+        open output audit-log
+    end-if
+
+    move spaces to audit-log-record
+    string function trim(audit-program-id) " | "
+           function trim(audit-timestamp-disp) " | "
+           function trim(audit-input-value) " | "
+           function trim(audit-result-value)
+           delimited by size into audit-log-record
+    write audit-log-record
+
+    close audit-log.
